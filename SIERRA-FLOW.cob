@@ -11,6 +11,22 @@
       *   - WATERSHED BASIN ROLL-UP TOTALS                            *
       *   - REPORT SECTION (declarative report layout engine)         *
       *                                                               *
+      * MODIFICATION HISTORY:                                         *
+      *   2026-03-02  BG  STATION-MASTER.CSV CROSSWALK REPLACES THE    *
+      *                   HARDCODED BASIN EVALUATE; STATION TABLE      *
+      *                   CAP RAISED FROM 12 TO 200 GAGES              *
+      *   2026-03-09  BG  GAGE HEIGHT ACCUMULATED/REPORTED (SECTION I-B)*
+      *   2026-03-16  BG  QUOTED-FIELD CSV PARSING                     *
+      *   2026-03-23  BG  ALERTS.CSV MACHINE-READABLE ALERT FEED       *
+      *   2026-03-30  BG  7-DAY TREND NOW KEYED OFF STATION-HISTORY.CSV*
+      *                   ROLLING CALENDAR FILE, NOT A SAME-RUN DELTA  *
+      *   2026-04-06  BG  CHECKPOINT/RESTART RECOVERY FOR BATCH RUNS   *
+      *   2026-04-13  BG  MULTI-YEAR WATER-YEAR COMPARISON SECTION     *
+      *   2026-04-20  BG  STRUCTURED CSV EXPORT ALONGSIDE TEXT REPORT  *
+      *   2026-04-27  BG  DATA QUALITY / GAP-AND-DUPLICATE CHECK        *
+      *   2026-05-04  BG  DRAINAGE-AREA WEIGHTED BASIN ROLL-UP; BASIN   *
+      *                   TABLE CAP RAISED FROM 5 TO 20                *
+      *                                                               *
       * COMPILE: cobc -x -o sierra-flow SIERRA-FLOW.cob               *
       *================================================================*
        IDENTIFICATION DIVISION.
@@ -38,6 +54,12 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-BL-STATUS.
 
+           SELECT STATION-MASTER-FILE
+               ASSIGN TO 'station-master.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-SM-STATUS.
+
            SELECT SORT-FILE
                ASSIGN TO 'sort-work.tmp'
                ORGANIZATION IS LINE SEQUENTIAL.
@@ -48,6 +70,56 @@
                ACCESS MODE IS SEQUENTIAL
                FILE STATUS IS WS-RPT-STATUS.
 
+           SELECT ALERTS-FILE
+               ASSIGN TO 'alerts.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-ALF-STATUS.
+
+           SELECT HISTORY-FILE
+               ASSIGN TO 'station-history.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT HISTORY-OUT-FILE
+               ASSIGN TO 'station-history.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-HISTO-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'sierra-flow.ckpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT CHECKPOINT-OUT-FILE
+               ASSIGN TO 'sierra-flow.ckpt.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CKPO-STATUS.
+
+           SELECT WY-BASELINE-FILE
+               ASSIGN TO 'baseline-history.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-WYB-STATUS.
+
+           SELECT EXPORT-FILE
+               ASSIGN TO 'streamflow-export.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXP-STATUS.
+
+           SELECT DQ-SORT-FILE
+               ASSIGN TO 'dq-sort-work.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WY-SORT-FILE
+               ASSIGN TO 'wy-sort-work.tmp'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -59,6 +131,38 @@
            RECORD CONTAINS 1 TO 200 CHARACTERS.
        01  BL-RECORD                    PIC X(200).
 
+       FD  STATION-MASTER-FILE
+           RECORD CONTAINS 1 TO 200 CHARACTERS.
+       01  SM-RECORD                    PIC X(200).
+
+       FD  ALERTS-FILE
+           RECORD CONTAINS 1 TO 132 CHARACTERS.
+       01  ALF-RECORD                   PIC X(132).
+
+       FD  HISTORY-FILE
+           RECORD CONTAINS 1 TO 80 CHARACTERS.
+       01  HIST-RECORD                  PIC X(80).
+
+       FD  HISTORY-OUT-FILE
+           RECORD CONTAINS 1 TO 80 CHARACTERS.
+       01  HISTO-RECORD                 PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 1 TO 250 CHARACTERS.
+       01  CKPT-RECORD                  PIC X(250).
+
+       FD  CHECKPOINT-OUT-FILE
+           RECORD CONTAINS 1 TO 250 CHARACTERS.
+       01  CKPO-RECORD                  PIC X(250).
+
+       FD  WY-BASELINE-FILE
+           RECORD CONTAINS 1 TO 80 CHARACTERS.
+       01  WYB-RECORD                   PIC X(80).
+
+       FD  EXPORT-FILE
+           RECORD CONTAINS 1 TO 132 CHARACTERS.
+       01  EXP-RECORD                   PIC X(132).
+
        SD  SORT-FILE.
        01  SORT-RECORD.
            05  SR-MEAN                  PIC 9(9)V99.
@@ -73,31 +177,76 @@
            05  SR-LAST-DATE             PIC X(10).
            05  SR-LAST-VALUE            PIC 9(7)V99.
            05  SR-BASIN                 PIC X(20).
+           05  SR-MEDIAN                PIC 9(7)V99.
+           05  SR-LOW-THRESH            PIC 9(7)V99.
+           05  SR-HIGH-THRESH           PIC 9(7)V99.
+           05  SR-GH-COUNT              PIC 9(5).
+           05  SR-GH-MIN                PIC 9(5)V99.
+           05  SR-GH-MAX                PIC 9(5)V99.
+           05  SR-GH-MEAN               PIC 9(5)V99.
+           05  SR-DRAINAGE-AREA         PIC 9(7)V99.
+           05  SR-GAP-COUNT             PIC 9(3).
+           05  SR-DUP-COUNT             PIC 9(3).
 
        FD  REPORT-FILE
            RECORD CONTAINS 132 CHARACTERS.
        01  RPT-LINE                     PIC X(132).
 
+       SD  DQ-SORT-FILE.
+       01  DQ-SORT-RECORD.
+           05  DQ-SR-SITE-ID            PIC X(15).
+           05  DQ-SR-DATE               PIC X(10).
+
+       SD  WY-SORT-FILE.
+       01  WY-SORT-RECORD.
+           05  WYS-SITE-ID              PIC X(15).
+           05  WYS-YEAR                 PIC 9(4).
+           05  WYS-MEAN                 PIC 9(7)V99.
+           05  WYS-MEDIAN               PIC 9(7)V99.
+
        WORKING-STORAGE SECTION.
 
       *--- FILE STATUS ---
        01  WS-SF-STATUS                 PIC XX VALUE SPACES.
        01  WS-BL-STATUS                 PIC XX VALUE SPACES.
        01  WS-RPT-STATUS                PIC XX VALUE SPACES.
+       01  WS-SM-STATUS                 PIC XX VALUE SPACES.
+       01  WS-ALF-STATUS                PIC XX VALUE SPACES.
+       01  WS-HIST-STATUS               PIC XX VALUE SPACES.
+       01  WS-HISTO-STATUS              PIC XX VALUE SPACES.
+       01  WS-CKPT-STATUS               PIC XX VALUE SPACES.
+       01  WS-CKPO-STATUS               PIC XX VALUE SPACES.
+       01  WS-WYB-STATUS                PIC XX VALUE SPACES.
+       01  WS-EXP-STATUS                PIC XX VALUE SPACES.
        01  WS-EOF-SF                    PIC X VALUE 'N'.
            88  EOF-STREAMFLOW           VALUE 'Y'.
+       01  WS-EOF-SORT                  PIC X VALUE 'N'.
+           88  EOF-SORT-OUTPUT          VALUE 'Y'.
        01  WS-EOF-BL                    PIC X VALUE 'N'.
            88  EOF-BASELINE             VALUE 'Y'.
+       01  WS-EOF-SM                    PIC X VALUE 'N'.
+           88  EOF-STATION-MASTER       VALUE 'Y'.
+       01  WS-EOF-HIST                  PIC X VALUE 'N'.
+           88  EOF-HISTORY              VALUE 'Y'.
+       01  WS-EOF-WYB                   PIC X VALUE 'N'.
+           88  EOF-WY-BASELINE          VALUE 'Y'.
+       01  WS-EOF-CKPT                  PIC X VALUE 'N'.
+           88  EOF-CHECKPOINT           VALUE 'Y'.
        01  WS-FIRST-LINE                PIC X VALUE 'Y'.
            88  IS-HEADER                VALUE 'Y'.
 
-      *--- CSV PARSE ---
+      *--- CSV PARSE (SHARED SCANNER -- CALLERS MOVE THEIR OWN RECORD  ---
+      *--- INTO WS-PARSE-LINE BEFORE INVOKING 8100-PARSE-CSV-LINE SO   ---
+      *--- ONE SCANNER SERVICES streamflow.csv, baselines.csv, ETC.   ---
+       01  WS-PARSE-LINE                PIC X(200) VALUE SPACES.
        01  WS-PARSE-AREA.
            05  WS-FIELDS OCCURS 6 TIMES PIC X(50).
-           05  WS-PARSE-PTR             PIC 99 VALUE 1.
+           05  WS-PARSE-PTR             PIC 999 VALUE 1.
            05  WS-FIELD-NUM             PIC 9  VALUE 1.
            05  WS-FIELD-PTR             PIC 99 VALUE 1.
            05  WS-CHAR                  PIC X.
+           05  WS-IN-QUOTES             PIC X  VALUE 'N'.
+               88  IN-QUOTED-FIELD          VALUE 'Y'.
 
       *--- CURRENT STREAMFLOW RECORD ---
        01  WS-CURRENT-SF.
@@ -107,6 +256,7 @@
            05  WS-DISCHARGE-STR         PIC X(12).
            05  WS-DISCHARGE             PIC 9(7)V99 VALUE ZEROS.
            05  WS-GAGE-HT-STR           PIC X(10).
+           05  WS-GAGE-HT               PIC 9(5)V99 VALUE ZEROS.
 
       *--- CURRENT BASELINE RECORD ---
        01  WS-CURRENT-BL.
@@ -119,10 +269,22 @@
            05  WS-BL-HIGH-STR           PIC X(12).
            05  WS-BL-HIGH               PIC 9(7)V99 VALUE ZEROS.
 
-      *--- STATION ACCUMULATOR TABLE (UP TO 12 GAGES) ---
-       01  WS-STATION-COUNT             PIC 99 VALUE 0.
+      *--- CURRENT STATION-MASTER CROSSWALK RECORD ---
+       01  WS-CURRENT-SM.
+           05  WS-SM-SITE-ID            PIC X(15).
+           05  WS-SM-SITE-NAME          PIC X(40).
+           05  WS-SM-BASIN              PIC X(20).
+           05  WS-SM-LOW-STR            PIC X(12).
+           05  WS-SM-LOW                PIC 9(7)V99 VALUE ZEROS.
+           05  WS-SM-HIGH-STR           PIC X(12).
+           05  WS-SM-HIGH               PIC 9(7)V99 VALUE ZEROS.
+           05  WS-SM-AREA-STR           PIC X(12).
+           05  WS-SM-AREA               PIC 9(7)V99 VALUE ZEROS.
+
+      *--- STATION ACCUMULATOR TABLE (UP TO 200 GAGES) ---
+       01  WS-STATION-COUNT             PIC 999 VALUE 0.
        01  WS-STATION-TABLE.
-           05  WS-STATION OCCURS 12 TIMES
+           05  WS-STATION OCCURS 200 TIMES
                           INDEXED BY STN-IDX.
                10  ST-SITE-ID           PIC X(15).
                10  ST-SITE-NAME         PIC X(40).
@@ -138,31 +300,40 @@
                10  ST-HIGH-THRESH       PIC 9(7)V99 VALUE 5000.
                10  ST-PCT-NORMAL        PIC 9(5)V99 VALUE 0.
                10  ST-TREND             PIC X(10) VALUE 'STABLE'.
-               10  ST-LAST-DATE         PIC X(10).
+               10  ST-LAST-DATE         PIC X(10) VALUE SPACES.
                10  ST-LAST-VALUE        PIC 9(7)V99 VALUE 0.
-               10  ST-PREV-VALUE        PIC 9(7)V99 VALUE 0.
-               10  ST-TREND-SUM         PIC S9(9)V99 VALUE 0.
-               10  ST-TREND-COUNT       PIC 9(4)  VALUE 0.
-
-      *--- BASIN ROLL-UP TABLE ---
-       01  WS-BASIN-COUNT               PIC 9 VALUE 0.
+               10  ST-DRAINAGE-AREA     PIC 9(7)V99 VALUE 1.
+               10  ST-GH-COUNT          PIC 9(5)  VALUE 0.
+               10  ST-GH-SUM            PIC 9(7)V99 VALUE 0.
+               10  ST-GH-MEAN           PIC 9(5)V99 VALUE 0.
+               10  ST-GH-MIN            PIC 9(5)V99 VALUE 99999.
+               10  ST-GH-MAX            PIC 9(5)V99 VALUE 0.
+               10  ST-GAP-COUNT         PIC 9(3)  VALUE 0.
+               10  ST-DUP-COUNT         PIC 9(3)  VALUE 0.
+
+      *--- BASIN ROLL-UP TABLE (UP TO 20 BASINS) ---
+       01  WS-BASIN-COUNT               PIC 99 VALUE 0.
        01  WS-BASIN-TABLE.
-           05  WS-BASIN OCCURS 5 TIMES
+           05  WS-BASIN OCCURS 20 TIMES
                          INDEXED BY BSN-IDX.
                10  BS-NAME              PIC X(20).
                10  BS-TOTAL             PIC 9(9)V99 VALUE 0.
-               10  BS-STATION-COUNT     PIC 9 VALUE 0.
+               10  BS-STATION-COUNT     PIC 99 VALUE 0.
+               10  BS-AREA-SUM          PIC 9(9)V99 VALUE 0.
+               10  BS-WEIGHTED-SUM      PIC 9(11)V99 VALUE 0.
 
       *--- GRAND TOTALS ---
        01  WS-TOTAL-RECORDS             PIC 9(6) VALUE 0.
        01  WS-TOTAL-ALERTS              PIC 9(5) VALUE 0.
        01  WS-SKIPPED-RECORDS           PIC 9(5) VALUE 0.
+       01  WS-PROCESSED-COUNT           PIC 999  VALUE 0.
 
       *--- WORK VARIABLES ---
        01  WS-FOUND-STATION             PIC X VALUE 'N'.
-       01  WS-CURRENT-STN-IDX          PIC 99 VALUE 0.
+       01  WS-BASIN-TABLE-FULL          PIC X VALUE 'N'.
+       01  WS-CURRENT-STN-IDX          PIC 999 VALUE 0.
+       01  WS-CURRENT-BSN-IDX          PIC 99 VALUE 0.
        01  WS-ALERT-FLAG                PIC X VALUE 'N'.
-       01  WS-TREND-DIFF                PIC S9(7)V99 VALUE 0.
        01  WS-TEMP-COMPUTE              PIC 9(9)V99 VALUE 0.
 
       *--- DATE ---
@@ -170,6 +341,117 @@
            05  WS-YEAR                  PIC 9(4).
            05  WS-MONTH                 PIC 99.
            05  WS-DAY                   PIC 99.
+       01  WS-TODAY-YYYYMMDD            PIC 9(8) VALUE 0.
+       01  WS-TODAY-JULIAN              PIC 9(7) VALUE 0.
+       01  WS-CHECK-JULIAN              PIC 9(7) VALUE 0.
+       01  WS-PRIOR-JULIAN              PIC 9(7) VALUE 0.
+       01  WS-DATE-FORMATTED.
+           05  WF-YEAR                  PIC 9(4).
+           05  FILLER                   PIC X VALUE '-'.
+           05  WF-MONTH                 PIC 99.
+           05  FILLER                   PIC X VALUE '-'.
+           05  WF-DAY                   PIC 99.
+
+      *--- STATION-HISTORY ROLLING FILE (TRAILING MEANS, KEYED BY SITE ---
+      *--- AND DATE, USED TO COMPUTE A TRUE 7-CALENDAR-DAY TREND)     ---
+       01  WS-HISTORY-COUNT             PIC 9(5) VALUE 0.
+       01  WS-HISTORY-TABLE.
+           05  WS-HISTORY OCCURS 3000 TIMES
+                          INDEXED BY HST-IDX HST-KEEP-IDX.
+               10  HS-SITE-ID           PIC X(15).
+               10  HS-DATE              PIC X(10).
+               10  HS-MEAN              PIC 9(7)V99.
+       01  WS-HIST-RETENTION-DAYS       PIC 9(3) VALUE 014.
+       01  WS-HIST-PRUNE-CUTOFF         PIC 9(7) VALUE 0.
+       01  WS-HIST-BEST-JULIAN          PIC 9(7) VALUE 0.
+       01  WS-HIST-BASELINE-MEAN        PIC 9(7)V99 VALUE 0.
+       01  WS-HIST-FOUND                PIC X VALUE 'N'.
+       01  WS-CURRENT-HIST.
+           05  WS-HS-SITE-ID            PIC X(15).
+           05  WS-HS-DATE               PIC X(10).
+           05  WS-HS-MEAN-STR           PIC X(12).
+           05  WS-HS-MEAN               PIC 9(7)V99 VALUE ZEROS.
+       01  WS-HIST-DATE-YYYYMMDD        PIC 9(8) VALUE 0.
+       01  WS-TARGET-JULIAN             PIC 9(7) VALUE 0.
+       01  WS-DATE-CONV-STR             PIC X(10) VALUE SPACES.
+       01  WS-DTJ-YEAR                  PIC 9(4) VALUE 0.
+       01  WS-DTJ-MONTH                 PIC 99   VALUE 0.
+       01  WS-DTJ-DAY                   PIC 99   VALUE 0.
+       01  WS-TREND-HIGH-LIMIT          PIC 9(7)V99 VALUE 0.
+       01  WS-TREND-LOW-LIMIT           PIC 9(7)V99 VALUE 0.
+       01  WS-HIST-MEAN-ED              PIC Z(6)9.99.
+
+      *--- MULTI-YEAR (WATER-YEAR) BASELINE TABLE ---
+       01  WS-WY-COUNT                  PIC 9(5) VALUE 0.
+       01  WS-WY-TABLE.
+           05  WS-WY OCCURS 1000 TIMES
+                      INDEXED BY WY-IDX.
+               10  WY-SITE-ID           PIC X(15).
+               10  WY-YEAR              PIC 9(4).
+               10  WY-MEAN              PIC 9(7)V99.
+               10  WY-MEDIAN            PIC 9(7)V99.
+       01  WS-CURRENT-WY.
+           05  WS-WY-SITE-ID            PIC X(15).
+           05  WS-WY-YEAR-STR           PIC X(6).
+           05  WS-WY-YEAR               PIC 9(4).
+           05  WS-WY-MEAN-STR           PIC X(12).
+           05  WS-WY-MEAN               PIC 9(7)V99 VALUE ZEROS.
+           05  WS-WY-MEDIAN-STR         PIC X(12).
+           05  WS-WY-MEDIAN             PIC 9(7)V99 VALUE ZEROS.
+       01  WS-WY-SHOWN                  PIC 9(2) VALUE 0.
+
+      *--- CHECKPOINT / RESTART ---
+      *--- A CHECKPOINT NOW CARRIES THE FULL STATION AND DATE-LOG      ---
+      *--- ACCUMULATOR STATE, NOT JUST A BARE RECORD COUNT, SO A       ---
+      *--- RESTART RESUMES WITH EVERY SUM/MIN/MAX/COUNT INTACT RATHER  ---
+      *--- THAN LOSING WHATEVER WAS ACCUMULATED BEFORE THE LAST        ---
+      *--- CHECKPOINT. WS-LINES-READ IS THE ONE COUNTER USED BOTH TO   ---
+      *--- DECIDE HOW MANY RAW streamflow.csv LINES TO SKIP ON RESTART ---
+      *--- AND TO DECIDE WHEN THE NEXT CHECKPOINT IS DUE, SO THE TWO   ---
+      *--- CAN NEVER DRIFT APART.                                     ---
+       01  WS-CKPT-INTERVAL             PIC 9(5) VALUE 500.
+       01  WS-LINES-READ                PIC 9(6) VALUE 0.
+       01  WS-RESTART-RECORDS           PIC 9(6) VALUE 0.
+       01  WS-RESTART-SKIPPED           PIC 9(6) VALUE 0.
+       01  WS-RESTART-AVAILABLE         PIC X VALUE 'N'.
+           88  RESTART-FROM-CHECKPOINT  VALUE 'Y'.
+       01  WS-CKPT-QUOTIENT             PIC 9(6) VALUE 0.
+       01  WS-CKPT-REMAINDER            PIC 9(5) VALUE 0.
+       01  WS-CKPT-HEADER.
+           05  CKH-LINES-READ           PIC 9(6).
+           05  CKH-TOTAL-RECORDS        PIC 9(6).
+           05  CKH-SKIPPED-RECORDS      PIC 9(5).
+           05  CKH-STATION-COUNT        PIC 999.
+           05  CKH-DATE-LOG-COUNT       PIC 9(5).
+       01  WS-CKPT-TMP-NAME             PIC X(20)
+               VALUE 'sierra-flow.ckpt.tmp'.
+       01  WS-CKPT-LIVE-NAME            PIC X(16)
+               VALUE 'sierra-flow.ckpt'.
+       01  WS-CKPT-RENAME-RC            PIC S9(9) COMP-5 VALUE 0.
+
+      *--- DATA QUALITY (GAP / DUPLICATE DATE DETECTION) ---
+       01  WS-DATE-LOG-COUNT            PIC 9(5) VALUE 0.
+       01  WS-DATE-LOG-TABLE.
+           05  WS-DATE-LOG OCCURS 5000 TIMES
+                           INDEXED BY DQL-IDX.
+               10  DQL-SITE-ID          PIC X(15).
+               10  DQL-DATE             PIC X(10).
+       01  WS-DQ-ISSUE-COUNT            PIC 9(4) VALUE 0.
+       01  WS-DQ-ISSUE-TABLE.
+           05  WS-DQ-ISSUE OCCURS 500 TIMES
+                           INDEXED BY DQI-IDX.
+               10  DQI-SITE-ID          PIC X(15).
+               10  DQI-SITE-NAME        PIC X(30).
+               10  DQI-TYPE             PIC X(12).
+               10  DQI-DETAIL           PIC X(22).
+       01  WS-DQ-PRIOR-SITE-ID          PIC X(15) VALUE SPACES.
+       01  WS-DQ-PRIOR-DATE             PIC X(10) VALUE SPACES.
+       01  WS-DQ-PRIOR-JULIAN           PIC 9(7)  VALUE 0.
+       01  WS-DQ-THIS-JULIAN            PIC 9(7)  VALUE 0.
+       01  WS-DQ-EXPECTED-DAYS          PIC S9(5) VALUE 0.
+       01  WS-DQ-ISSUE-TYPE             PIC X(12) VALUE SPACES.
+       01  WS-DQ-ISSUE-DETAIL           PIC X(22) VALUE SPACES.
+       01  WS-DQ-COUNT-ED               PIC Z(4)9.
 
       *--- REPORT LINE BUILDERS ---
        01  WS-BLANK-LINE                PIC X(132) VALUE SPACES.
@@ -244,6 +526,35 @@
            05  FILLER               PIC X(3)  VALUE SPACES.
            05  DL-ALERTS            PIC Z(3)9.
 
+      *--- SECTION I-B (GAGE HEIGHT STATISTICS) ---
+       01  WS-GH-COL.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(15) VALUE 'SITE ID'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(30) VALUE 'STATION NAME'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(7)  VALUE 'READING'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(10) VALUE 'MEAN (FT)'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(10) VALUE ' MIN (FT)'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(10) VALUE ' MAX (FT)'.
+
+       01  WS-GH-LINE.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  GH-SITE-ID           PIC X(15).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  GH-SITE-NAME         PIC X(30).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  GH-RECORDS           PIC Z(4)9.
+           05  FILLER               PIC X(4)  VALUE SPACES.
+           05  GH-MEAN              PIC Z(3)9.99.
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  GH-MIN               PIC Z(3)9.99.
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  GH-MAX               PIC Z(3)9.99.
+
       *--- SECTION II (ALERTS) ---
        01  WS-ALERT-COL.
            05  FILLER PIC X(2)  VALUE SPACES.
@@ -274,6 +585,24 @@
            05  FILLER               PIC X(3)  VALUE SPACES.
            05  AL-STATUS            PIC X(18).
 
+      *--- ALERTS.CSV FEED (MACHINE-READABLE COMPANION TO SECTION II) ---
+       01  WS-ALF-LINE.
+           05  ALF-SITE-ID          PIC X(15).
+           05  ALF-TIMESTAMP        PIC X(10).
+           05  ALF-STATUS           PIC X(18).
+
+      *--- STREAMFLOW-EXPORT.CSV FEED (MACHINE-READABLE COMPANION TO  ---
+      *--- SECTION I, ONE ROW PER STATION)                             ---
+       01  WS-EXP-LINE.
+           05  EXP-SITE-ID          PIC X(15).
+           05  EXP-MEAN             PIC Z(6)9.99.
+           05  EXP-MIN              PIC Z(6)9.99.
+           05  EXP-MAX              PIC Z(6)9.99.
+           05  EXP-PCT-NORMAL       PIC Z(4)9.99.
+           05  EXP-TREND            PIC X(10).
+           05  EXP-ALERTS           PIC Z(3)9.
+           05  EXP-BASIN            PIC X(20).
+
       *--- SECTION III (BASIN ROLL-UP) ---
        01  WS-BASIN-COL.
            05  FILLER PIC X(2)  VALUE SPACES.
@@ -281,7 +610,7 @@
            05  FILLER PIC X(2)  VALUE SPACES.
            05  FILLER PIC X(8)  VALUE 'STATIONS'.
            05  FILLER PIC X(2)  VALUE SPACES.
-           05  FILLER PIC X(15) VALUE 'TOTAL MEAN CFS'.
+           05  FILLER PIC X(15) VALUE 'AREA-WTD CFS'.
 
        01  WS-BASIN-LINE.
            05  FILLER               PIC X(2)  VALUE SPACES.
@@ -291,7 +620,73 @@
            05  FILLER               PIC X(8)  VALUE SPACES.
            05  BL-TOTAL             PIC Z(7)9.99.
 
-      *--- SECTION IV (SUMMARY) ---
+      *--- SECTION IV (MULTI-YEAR WATER-YEAR COMPARISON) ---
+       01  WS-WY-COL.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(15) VALUE 'SITE ID'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(12) VALUE 'WATER YEAR'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(10) VALUE 'WY MEAN'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(10) VALUE 'WY MEDIAN'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(18) VALUE 'VS CURRENT MEAN'.
+
+       01  WS-WY-LINE.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WYL-SITE-ID          PIC X(15).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  WYL-YEAR             PIC 9(4).
+           05  FILLER               PIC X(10) VALUE SPACES.
+           05  WYL-MEAN             PIC Z(5)9.99.
+           05  FILLER               PIC X(3)  VALUE SPACES.
+           05  WYL-MEDIAN           PIC Z(5)9.99.
+           05  FILLER               PIC X(3)  VALUE SPACES.
+           05  WYL-STATUS           PIC X(18).
+
+      *--- SECTION V (DATA QUALITY) ---
+       01  WS-DQ-COL.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(15) VALUE 'SITE ID'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(30) VALUE 'STATION NAME'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(12) VALUE 'ISSUE'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(22) VALUE 'DETAIL'.
+
+       01  WS-DQ-LINE.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  DQ-SITE-ID           PIC X(15).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  DQ-SITE-NAME         PIC X(30).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  DQ-TYPE              PIC X(12).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  DQ-DETAIL            PIC X(22).
+
+       01  WS-DQ-TOTAL-COL.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(15) VALUE 'SITE ID'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(30) VALUE 'STATION NAME'.
+           05  FILLER PIC X(2)  VALUE SPACES.
+           05  FILLER PIC X(4)  VALUE 'GAPS'.
+           05  FILLER PIC X(5)  VALUE SPACES.
+           05  FILLER PIC X(4)  VALUE 'DUPS'.
+
+       01  WS-DQ-TOTAL-LINE.
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  DQT-SITE-ID          PIC X(15).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  DQT-SITE-NAME        PIC X(30).
+           05  FILLER               PIC X(2)  VALUE SPACES.
+           05  DQT-GAPS             PIC ZZ9.
+           05  FILLER               PIC X(5)  VALUE SPACES.
+           05  DQT-DUPS             PIC ZZ9.
+
+      *--- SECTION VI (SUMMARY) ---
        01  WS-SUMMARY-LINE.
            05  FILLER               PIC X(2)  VALUE SPACES.
            05  SL-LABEL             PIC X(32).
@@ -301,8 +696,13 @@
 
        0000-MAIN.
            PERFORM 1000-INITIALIZE
+           PERFORM 1200-LOAD-STATION-MASTER
+           PERFORM 1300-LOAD-HISTORY
+           PERFORM 1400-CHECK-RESTART
            PERFORM 2000-LOAD-BASELINES
+           PERFORM 2200-LOAD-WY-BASELINES
            PERFORM 3000-PROCESS-STREAMFLOW
+           PERFORM 3500-CHECK-DATA-QUALITY
            PERFORM 4000-COMPUTE-STATS
            PERFORM 5000-SORT-STATIONS
            PERFORM 6000-WRITE-REPORT
@@ -316,13 +716,240 @@
            MOVE WS-YEAR  TO WS-HD-YEAR
            MOVE WS-MONTH TO WS-HD-MONTH
            MOVE WS-DAY   TO WS-HD-DAY
+           MOVE WS-YEAR  TO WF-YEAR
+           MOVE WS-MONTH TO WF-MONTH
+           MOVE WS-DAY   TO WF-DAY
+           MOVE WS-DATE-FORMATTED TO WS-DATE-CONV-STR
+           PERFORM 8200-DATE-TO-JULIAN
+           MOVE WS-CHECK-JULIAN TO WS-TODAY-JULIAN
+           COMPUTE WS-TARGET-JULIAN = WS-TODAY-JULIAN - 7
            DISPLAY 'SIERRA-FLOW V2.0: INITIALIZING...'
            OPEN OUTPUT REPORT-FILE
            IF WS-RPT-STATUS NOT = '00'
                DISPLAY 'ERROR: CANNOT OPEN REPORT FILE'
                STOP RUN
+           END-IF
+           OPEN OUTPUT ALERTS-FILE
+           IF WS-ALF-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT OPEN ALERTS FILE'
+               STOP RUN
+           END-IF
+           MOVE 'SITE_ID,TIMESTAMP,STATUS' TO ALF-RECORD
+           WRITE ALF-RECORD
+           OPEN OUTPUT EXPORT-FILE
+           IF WS-EXP-STATUS NOT = '00'
+               DISPLAY 'ERROR: CANNOT OPEN EXPORT FILE'
+               STOP RUN
+           END-IF
+           MOVE
+           'SITE_ID,MEAN,MIN,MAX,PCT_NORMAL,TREND,ALERT_COUNT,BASIN'
+               TO EXP-RECORD
+           WRITE EXP-RECORD.
+
+      *================================================================*
+       1200-LOAD-STATION-MASTER.
+      *================================================================*
+      *--- STATION-MASTER.CSV IS THE GAGE CROSSWALK: SITE ID, NAME,   ---
+      *--- BASIN, LOW/HIGH THRESHOLDS, AND DRAINAGE AREA. LOADING IT  ---
+      *--- HERE (BEFORE ANY DATA IS READ) PRE-REGISTERS EVERY KNOWN   ---
+      *--- GAGE SO ADDING ONE TO THE NETWORK NO LONGER NEEDS A RECOMPILE.*
+           DISPLAY 'SIERRA-FLOW V2.0: LOADING STATION MASTER...'
+           OPEN INPUT STATION-MASTER-FILE
+           IF WS-SM-STATUS NOT = '00'
+               DISPLAY 'WARNING: station-master.csv NOT FOUND'
+               DISPLAY 'UNLISTED GAGES WILL BUCKET TO BASIN "OTHER"'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'Y' TO WS-FIRST-LINE
+           PERFORM UNTIL EOF-STATION-MASTER
+               READ STATION-MASTER-FILE INTO SM-RECORD
+                   AT END SET EOF-STATION-MASTER TO TRUE
+                   NOT AT END
+                       IF IS-HEADER
+                           MOVE 'N' TO WS-FIRST-LINE
+                       ELSE
+                           PERFORM 1210-PARSE-STATION-MASTER
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE STATION-MASTER-FILE
+           DISPLAY 'SIERRA-FLOW V2.0: STATION MASTER LOADED - '
+               WS-STATION-COUNT ' GAGES REGISTERED'.
+
+      *================================================================*
+       1210-PARSE-STATION-MASTER.
+      *================================================================*
+           MOVE SM-RECORD TO WS-PARSE-LINE
+           PERFORM 8000-CLEAR-PARSE-AREA
+           PERFORM 8100-PARSE-CSV-LINE
+               WITH TEST BEFORE
+               VARYING WS-PARSE-PTR FROM 1 BY 1
+               UNTIL WS-PARSE-PTR > FUNCTION LENGTH(
+                     FUNCTION TRIM(WS-PARSE-LINE TRAILING))
+
+           MOVE FUNCTION TRIM(WS-FIELDS(1) LEADING) TO WS-SM-SITE-ID
+           MOVE FUNCTION TRIM(WS-FIELDS(2) LEADING) TO WS-SM-SITE-NAME
+           MOVE FUNCTION TRIM(WS-FIELDS(3) LEADING) TO WS-SM-BASIN
+           MOVE FUNCTION TRIM(WS-FIELDS(4) LEADING) TO WS-SM-LOW-STR
+           MOVE FUNCTION TRIM(WS-FIELDS(5) LEADING) TO WS-SM-HIGH-STR
+           MOVE FUNCTION TRIM(WS-FIELDS(6) LEADING) TO WS-SM-AREA-STR
+
+           IF WS-SM-SITE-ID = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 50    TO WS-SM-LOW
+           MOVE 5000  TO WS-SM-HIGH
+           MOVE 1     TO WS-SM-AREA
+           IF WS-SM-LOW-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-SM-LOW-STR)  TO WS-SM-LOW
+           END-IF
+           IF WS-SM-HIGH-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-SM-HIGH-STR) TO WS-SM-HIGH
+           END-IF
+           IF WS-SM-AREA-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-SM-AREA-STR) TO WS-SM-AREA
+           END-IF
+
+           MOVE 'N' TO WS-FOUND-STATION
+           PERFORM VARYING STN-IDX FROM 1 BY 1
+               UNTIL STN-IDX > WS-STATION-COUNT
+                   OR WS-FOUND-STATION = 'Y'
+               IF ST-SITE-ID(STN-IDX) = WS-SM-SITE-ID
+                   MOVE 'Y' TO WS-FOUND-STATION
+                   MOVE STN-IDX TO WS-CURRENT-STN-IDX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND-STATION = 'N'
+               IF WS-STATION-COUNT >= 200
+                   DISPLAY 'WARNING: STATION TABLE FULL - IGNORING '
+                       'STATION-MASTER ROW FOR ' WS-SM-SITE-ID
+                   EXIT PARAGRAPH
+               END-IF
+               ADD 1 TO WS-STATION-COUNT
+               MOVE WS-STATION-COUNT TO WS-CURRENT-STN-IDX
+           END-IF
+
+           SET STN-IDX TO WS-CURRENT-STN-IDX
+           MOVE WS-SM-SITE-ID       TO ST-SITE-ID(STN-IDX)
+           MOVE WS-SM-SITE-NAME     TO ST-SITE-NAME(STN-IDX)
+           MOVE WS-SM-BASIN         TO ST-BASIN(STN-IDX)
+           MOVE WS-SM-LOW           TO ST-LOW-THRESH(STN-IDX)
+           MOVE WS-SM-HIGH          TO ST-HIGH-THRESH(STN-IDX)
+           MOVE WS-SM-AREA          TO ST-DRAINAGE-AREA(STN-IDX).
+
+      *================================================================*
+       1300-LOAD-HISTORY.
+      *================================================================*
+      *--- STATION-HISTORY.CSV HOLDS ONE ROW PER STATION PER PRIOR    ---
+      *--- RUN (SITE ID, DATE, MEAN). LOADING IT GIVES 4200-COMPUTE-  ---
+      *--- TRENDS A REAL TRAILING 7-CALENDAR-DAY BASELINE TO COMPARE  ---
+      *--- AGAINST INSTEAD OF A SAME-RUN DELTA.                       ---
+           DISPLAY 'SIERRA-FLOW V2.0: LOADING STATION HISTORY...'
+           OPEN INPUT HISTORY-FILE
+           IF WS-HIST-STATUS NOT = '00'
+               DISPLAY 'WARNING: station-history.csv NOT FOUND'
+               DISPLAY 'TRENDS WILL SHOW STABLE UNTIL HISTORY'
+                   ' ACCUMULATES'
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL EOF-HISTORY
+               READ HISTORY-FILE INTO HIST-RECORD
+                   AT END SET EOF-HISTORY TO TRUE
+                   NOT AT END
+                       PERFORM 1310-PARSE-HISTORY
+               END-READ
+           END-PERFORM
+           CLOSE HISTORY-FILE
+           DISPLAY 'SIERRA-FLOW V2.0: STATION HISTORY LOADED - '
+               WS-HISTORY-COUNT ' ENTRIES'.
+
+      *================================================================*
+       1310-PARSE-HISTORY.
+      *================================================================*
+           MOVE HIST-RECORD TO WS-PARSE-LINE
+           PERFORM 8000-CLEAR-PARSE-AREA
+           PERFORM 8100-PARSE-CSV-LINE
+               WITH TEST BEFORE
+               VARYING WS-PARSE-PTR FROM 1 BY 1
+               UNTIL WS-PARSE-PTR > FUNCTION LENGTH(
+                     FUNCTION TRIM(WS-PARSE-LINE TRAILING))
+
+           MOVE FUNCTION TRIM(WS-FIELDS(1) LEADING) TO WS-HS-SITE-ID
+           MOVE FUNCTION TRIM(WS-FIELDS(2) LEADING) TO WS-HS-DATE
+           MOVE FUNCTION TRIM(WS-FIELDS(3) LEADING) TO WS-HS-MEAN-STR
+
+           IF WS-HS-SITE-ID = SPACES OR WS-HISTORY-COUNT >= 3000
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ZEROS TO WS-HS-MEAN
+           IF WS-HS-MEAN-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-HS-MEAN-STR) TO WS-HS-MEAN
+           END-IF
+
+           ADD 1 TO WS-HISTORY-COUNT
+           SET HST-IDX TO WS-HISTORY-COUNT
+           MOVE WS-HS-SITE-ID TO HS-SITE-ID(HST-IDX)
+           MOVE WS-HS-DATE    TO HS-DATE(HST-IDX)
+           MOVE WS-HS-MEAN    TO HS-MEAN(HST-IDX).
+
+      *================================================================*
+       1400-CHECK-RESTART.
+      *================================================================*
+      *--- A LEFTOVER sierra-flow.ckpt FROM A RUN THAT DIDN'T FINISH  ---
+      *--- CLEANLY CARRIES THE FULL STATION AND DATE-LOG ACCUMULATOR  ---
+      *--- STATE AS OF THE LAST CHECKPOINT, SO RESUMING RESTORES THAT ---
+      *--- STATE AND THEN ONLY HAS TO SKIP THE RAW streamflow.csv     ---
+      *--- LINES ALREADY REFLECTED IN IT, INSTEAD OF STARTING OVER    ---
+      *--- WITH EMPTY ACCUMULATORS.                                   ---
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE INTO CKPT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-RECORD(1:6) NUMERIC
+                           PERFORM 1410-RESTORE-CHECKPOINT-STATE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
            END-IF.
 
+      *================================================================*
+       1410-RESTORE-CHECKPOINT-STATE.
+      *================================================================*
+           MOVE CKPT-RECORD(1:25)       TO WS-CKPT-HEADER
+           MOVE CKH-LINES-READ          TO WS-RESTART-RECORDS
+           MOVE CKH-TOTAL-RECORDS       TO WS-TOTAL-RECORDS
+           MOVE CKH-SKIPPED-RECORDS     TO WS-SKIPPED-RECORDS
+           MOVE CKH-STATION-COUNT       TO WS-STATION-COUNT
+           MOVE CKH-DATE-LOG-COUNT      TO WS-DATE-LOG-COUNT
+           MOVE 'Y' TO WS-RESTART-AVAILABLE
+
+           MOVE 0 TO WS-TOTAL-ALERTS
+           PERFORM VARYING STN-IDX FROM 1 BY 1
+               UNTIL STN-IDX > WS-STATION-COUNT
+               READ CHECKPOINT-FILE INTO CKPT-RECORD
+                   AT END CONTINUE
+               END-READ
+               MOVE CKPT-RECORD(1:235) TO WS-STATION(STN-IDX)
+               ADD ST-ALERT-COUNT(STN-IDX) TO WS-TOTAL-ALERTS
+           END-PERFORM
+
+           PERFORM VARYING DQL-IDX FROM 1 BY 1
+               UNTIL DQL-IDX > WS-DATE-LOG-COUNT
+               READ CHECKPOINT-FILE INTO CKPT-RECORD
+                   AT END CONTINUE
+               END-READ
+               MOVE CKPT-RECORD(1:25) TO WS-DATE-LOG(DQL-IDX)
+           END-PERFORM
+
+           DISPLAY 'SIERRA-FLOW V2.0: CHECKPOINT FOUND - '
+               'RESUMING AFTER RECORD ' WS-RESTART-RECORDS
+               ' (' WS-STATION-COUNT ' STATIONS RESTORED)'.
+
       *================================================================*
        2000-LOAD-BASELINES.
       *================================================================*
@@ -351,12 +978,13 @@
       *================================================================*
        2100-PARSE-BASELINE.
       *================================================================*
+           MOVE BL-RECORD TO WS-PARSE-LINE
            PERFORM 8000-CLEAR-PARSE-AREA
            PERFORM 8100-PARSE-CSV-LINE
                WITH TEST BEFORE
                VARYING WS-PARSE-PTR FROM 1 BY 1
                UNTIL WS-PARSE-PTR > FUNCTION LENGTH(
-                     FUNCTION TRIM(BL-RECORD TRAILING))
+                     FUNCTION TRIM(WS-PARSE-LINE TRAILING))
 
            MOVE FUNCTION TRIM(WS-FIELDS(1) LEADING)
                TO WS-BL-SITE-ID
@@ -391,6 +1019,120 @@
                END-IF
            END-PERFORM.
 
+      *================================================================*
+       2200-LOAD-WY-BASELINES.
+      *================================================================*
+      *--- baseline-history.csv CARRIES, PER STATION, ONE ROW PER      ---
+      *--- WATER YEAR (SITE ID, WATER YEAR, MEAN, MEDIAN) SO SECTION   ---
+      *--- IV CAN COMPARE THE CURRENT RUN AGAINST UP TO THE LAST 5     ---
+      *--- WATER YEARS ON RECORD FOR EACH GAGE.                        ---
+           DISPLAY 'SIERRA-FLOW V2.0: LOADING WATER-YEAR BASELINES...'
+           OPEN INPUT WY-BASELINE-FILE
+           IF WS-WYB-STATUS NOT = '00'
+               DISPLAY 'WARNING: baseline-history.csv NOT FOUND'
+               DISPLAY 'WATER-YEAR COMPARISON WILL BE SKIPPED'
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 'Y' TO WS-FIRST-LINE
+           PERFORM UNTIL EOF-WY-BASELINE
+               READ WY-BASELINE-FILE INTO WYB-RECORD
+                   AT END SET EOF-WY-BASELINE TO TRUE
+                   NOT AT END
+                       IF IS-HEADER
+                           MOVE 'N' TO WS-FIRST-LINE
+                       ELSE
+                           PERFORM 2210-PARSE-WY-BASELINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE WY-BASELINE-FILE
+           PERFORM 2220-SORT-WY-TABLE
+           DISPLAY 'SIERRA-FLOW V2.0: WATER-YEAR BASELINES LOADED - '
+               WS-WY-COUNT ' ENTRIES'.
+
+      *================================================================*
+       2220-SORT-WY-TABLE.
+      *================================================================*
+      *--- baseline-history.csv IS NOT GUARANTEED TO BE SORTED, AND    ---
+      *--- 6500-WRITE-SECTION-IV NEEDS EACH STATION'S ENTRIES IN       ---
+      *--- MOST-RECENT-YEAR-FIRST ORDER, SO THE TABLE IS SORTED HERE   ---
+      *--- BY SITE THEN YEAR DESCENDING RATHER THAN TRUSTING FILE OR   ---
+      *--- LOAD ORDER.                                                 ---
+           SORT WY-SORT-FILE
+               ASCENDING KEY WYS-SITE-ID
+               DESCENDING KEY WYS-YEAR
+               INPUT  PROCEDURE 2221-WY-SORT-INPUT
+               OUTPUT PROCEDURE 2222-WY-SORT-OUTPUT.
+
+      *================================================================*
+       2221-WY-SORT-INPUT.
+      *================================================================*
+           PERFORM VARYING WY-IDX FROM 1 BY 1
+               UNTIL WY-IDX > WS-WY-COUNT
+               MOVE WY-SITE-ID(WY-IDX) TO WYS-SITE-ID
+               MOVE WY-YEAR(WY-IDX)    TO WYS-YEAR
+               MOVE WY-MEAN(WY-IDX)    TO WYS-MEAN
+               MOVE WY-MEDIAN(WY-IDX)  TO WYS-MEDIAN
+               RELEASE WY-SORT-RECORD
+           END-PERFORM.
+
+      *================================================================*
+       2222-WY-SORT-OUTPUT.
+      *================================================================*
+           MOVE 0   TO WS-WY-COUNT
+           MOVE 'N' TO WS-EOF-SORT
+           PERFORM UNTIL EOF-SORT-OUTPUT
+               RETURN WY-SORT-FILE INTO WY-SORT-RECORD
+                   AT END SET EOF-SORT-OUTPUT TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-WY-COUNT
+                       SET WY-IDX TO WS-WY-COUNT
+                       MOVE WYS-SITE-ID TO WY-SITE-ID(WY-IDX)
+                       MOVE WYS-YEAR    TO WY-YEAR(WY-IDX)
+                       MOVE WYS-MEAN    TO WY-MEAN(WY-IDX)
+                       MOVE WYS-MEDIAN  TO WY-MEDIAN(WY-IDX)
+           END-PERFORM.
+
+      *================================================================*
+       2210-PARSE-WY-BASELINE.
+      *================================================================*
+           MOVE WYB-RECORD TO WS-PARSE-LINE
+           PERFORM 8000-CLEAR-PARSE-AREA
+           PERFORM 8100-PARSE-CSV-LINE
+               WITH TEST BEFORE
+               VARYING WS-PARSE-PTR FROM 1 BY 1
+               UNTIL WS-PARSE-PTR > FUNCTION LENGTH(
+                     FUNCTION TRIM(WS-PARSE-LINE TRAILING))
+
+           MOVE FUNCTION TRIM(WS-FIELDS(1) LEADING)
+               TO WS-WY-SITE-ID
+           MOVE FUNCTION TRIM(WS-FIELDS(2) LEADING)
+               TO WS-WY-YEAR-STR
+           MOVE FUNCTION TRIM(WS-FIELDS(3) LEADING)
+               TO WS-WY-MEAN-STR
+           MOVE FUNCTION TRIM(WS-FIELDS(4) LEADING)
+               TO WS-WY-MEDIAN-STR
+
+           IF WS-WY-YEAR-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-WY-YEAR-STR) TO WS-WY-YEAR
+           END-IF
+           IF WS-WY-MEAN-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-WY-MEAN-STR) TO WS-WY-MEAN
+           END-IF
+           IF WS-WY-MEDIAN-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-WY-MEDIAN-STR)
+                   TO WS-WY-MEDIAN
+           END-IF
+
+           IF WS-WY-COUNT < 1000
+               ADD 1 TO WS-WY-COUNT
+               SET WY-IDX TO WS-WY-COUNT
+               MOVE WS-WY-SITE-ID TO WY-SITE-ID(WY-IDX)
+               MOVE WS-WY-YEAR    TO WY-YEAR(WY-IDX)
+               MOVE WS-WY-MEAN    TO WY-MEAN(WY-IDX)
+               MOVE WS-WY-MEDIAN  TO WY-MEDIAN(WY-IDX)
+           END-IF.
+
       *================================================================*
        3000-PROCESS-STREAMFLOW.
       *================================================================*
@@ -408,23 +1150,36 @@
                        IF IS-HEADER
                            MOVE 'N' TO WS-FIRST-LINE
                        ELSE
-                           PERFORM 3100-PROCESS-RECORD
+                           ADD 1 TO WS-LINES-READ
+                           IF RESTART-FROM-CHECKPOINT
+                               AND WS-LINES-READ <= WS-RESTART-RECORDS
+                               ADD 1 TO WS-RESTART-SKIPPED
+                           ELSE
+                               PERFORM 3100-PROCESS-RECORD
+                               PERFORM 3300-CHECKPOINT-IF-DUE
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
            CLOSE STREAMFLOW-FILE
+           PERFORM 3400-CLEAR-CHECKPOINT
            DISPLAY 'SIERRA-FLOW V2.0: READ ' WS-TOTAL-RECORDS
-               ' DATA RECORDS'.
+               ' DATA RECORDS'
+           IF WS-RESTART-SKIPPED > 0
+               DISPLAY 'SIERRA-FLOW V2.0: SKIPPED ' WS-RESTART-SKIPPED
+                   ' ALREADY-PROCESSED RECORDS ON RESTART'
+           END-IF.
 
       *================================================================*
        3100-PROCESS-RECORD.
       *================================================================*
+           MOVE SF-RECORD TO WS-PARSE-LINE
            PERFORM 8000-CLEAR-PARSE-AREA
            PERFORM 8100-PARSE-CSV-LINE
                WITH TEST BEFORE
                VARYING WS-PARSE-PTR FROM 1 BY 1
                UNTIL WS-PARSE-PTR > FUNCTION LENGTH(
-                     FUNCTION TRIM(SF-RECORD TRAILING))
+                     FUNCTION TRIM(WS-PARSE-LINE TRAILING))
 
            MOVE FUNCTION TRIM(WS-FIELDS(1) LEADING) TO WS-SITE-ID
            MOVE FUNCTION TRIM(WS-FIELDS(2) LEADING) TO WS-SITE-NAME
@@ -439,6 +1194,11 @@
            END-IF
            MOVE FUNCTION NUMVAL(WS-DISCHARGE-STR) TO WS-DISCHARGE
 
+           MOVE ZEROS TO WS-GAGE-HT
+           IF WS-GAGE-HT-STR NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-GAGE-HT-STR) TO WS-GAGE-HT
+           END-IF
+
            PERFORM 3200-ACCUMULATE-STATION.
 
       *================================================================*
@@ -455,6 +1215,12 @@
            END-PERFORM
 
            IF WS-FOUND-STATION = 'N'
+               IF WS-STATION-COUNT >= 200
+                   DISPLAY 'WARNING: STATION TABLE FULL - DROPPING '
+                       'RECORD FOR ' WS-SITE-ID
+                   ADD 1 TO WS-SKIPPED-RECORDS
+                   EXIT PARAGRAPH
+               END-IF
                ADD 1 TO WS-STATION-COUNT
                MOVE WS-STATION-COUNT TO WS-CURRENT-STN-IDX
                SET STN-IDX TO WS-CURRENT-STN-IDX
@@ -477,17 +1243,27 @@
                MOVE WS-DISCHARGE TO ST-MAX(STN-IDX)
            END-IF
 
-      *--- Trend: accumulate day-over-day delta ---
-           IF ST-PREV-VALUE(STN-IDX) > ZEROS
-               SUBTRACT ST-PREV-VALUE(STN-IDX) FROM WS-DISCHARGE
-                   GIVING WS-TREND-DIFF
-               ADD WS-TREND-DIFF TO ST-TREND-SUM(STN-IDX)
-               ADD 1 TO ST-TREND-COUNT(STN-IDX)
-           END-IF
-           MOVE WS-DISCHARGE  TO ST-PREV-VALUE(STN-IDX)
            MOVE WS-MEAS-DATE  TO ST-LAST-DATE(STN-IDX)
            MOVE WS-DISCHARGE  TO ST-LAST-VALUE(STN-IDX)
 
+           IF WS-DATE-LOG-COUNT < 5000
+               ADD 1 TO WS-DATE-LOG-COUNT
+               SET DQL-IDX TO WS-DATE-LOG-COUNT
+               MOVE WS-SITE-ID   TO DQL-SITE-ID(DQL-IDX)
+               MOVE WS-MEAS-DATE TO DQL-DATE(DQL-IDX)
+           END-IF
+
+           IF WS-GAGE-HT-STR NOT = SPACES
+               ADD 1          TO ST-GH-COUNT(STN-IDX)
+               ADD WS-GAGE-HT TO ST-GH-SUM(STN-IDX)
+               IF WS-GAGE-HT < ST-GH-MIN(STN-IDX)
+                   MOVE WS-GAGE-HT TO ST-GH-MIN(STN-IDX)
+               END-IF
+               IF WS-GAGE-HT > ST-GH-MAX(STN-IDX)
+                   MOVE WS-GAGE-HT TO ST-GH-MAX(STN-IDX)
+               END-IF
+           END-IF
+
            IF WS-DISCHARGE < ST-LOW-THRESH(STN-IDX)
                ADD 1 TO ST-ALERT-COUNT(STN-IDX)
                ADD 1 TO WS-TOTAL-ALERTS
@@ -499,26 +1275,214 @@
       *================================================================*
        3210-ASSIGN-BASIN.
       *================================================================*
-           EVALUATE WS-SITE-ID
-               WHEN '11427000'
-                   MOVE 'AMERICAN BASIN' TO ST-BASIN(STN-IDX)
-               WHEN '11432500'
-                   MOVE 'FEATHER BASIN'  TO ST-BASIN(STN-IDX)
-               WHEN '11185500'
-                   MOVE 'SAN JOAQUIN'    TO ST-BASIN(STN-IDX)
-               WHEN '11230500'
-                   MOVE 'SAN JOAQUIN'    TO ST-BASIN(STN-IDX)
-               WHEN '11303000'
-                   MOVE 'SAN JOAQUIN'    TO ST-BASIN(STN-IDX)
-               WHEN '11381500'
-                   MOVE 'SACRAMENTO'     TO ST-BASIN(STN-IDX)
-               WHEN '11349000'
-                   MOVE 'SACRAMENTO'     TO ST-BASIN(STN-IDX)
-               WHEN '11390000'
-                   MOVE 'SACRAMENTO'     TO ST-BASIN(STN-IDX)
-               WHEN OTHER
-                   MOVE 'OTHER'          TO ST-BASIN(STN-IDX)
-           END-EVALUATE.
+      *--- A GAGE THAT REACHES HERE WASN'T IN STATION-MASTER.CSV --   ---
+      *--- BASIN AND THRESHOLDS COME FROM THE CROSSWALK (1210-PARSE-  ---
+      *--- STATION-MASTER); AN UNLISTED SITE JUST FALLS TO 'OTHER'.   ---
+           MOVE 'OTHER' TO ST-BASIN(STN-IDX).
+
+      *================================================================*
+       3300-CHECKPOINT-IF-DUE.
+      *================================================================*
+      *--- EVERY WS-CKPT-INTERVAL RAW LINES READ, DROP A CHECKPOINT SO ---
+      *--- A FAILED RUN CAN RESUME HERE INSTEAD OF REPROCESSING        ---
+      *--- streamflow.csv FROM RECORD ONE. WS-LINES-READ IS THE SAME   ---
+      *--- COUNTER 3000-PROCESS-STREAMFLOW USES TO DECIDE HOW MANY     ---
+      *--- LINES TO SKIP ON RESTART, SO THE TWO CAN'T DRIFT APART.     ---
+           DIVIDE WS-LINES-READ BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM 3310-WRITE-CHECKPOINT-STATE
+           END-IF.
+
+      *================================================================*
+       3310-WRITE-CHECKPOINT-STATE.
+      *================================================================*
+      *--- WRITES A HEADER RECORD (POSITION AND TABLE COUNTS) FOLLOWED ---
+      *--- BY ONE RECORD PER STATION AND PER DATE-LOG ENTRY, SO A      ---
+      *--- RESTART CAN REBUILD THE ACCUMULATORS EXACTLY AS THEY STOOD  ---
+      *--- AT THIS CHECKPOINT RATHER THAN JUST SKIPPING LINES BLIND.   ---
+      *--- CHECKPOINT-OUT-FILE IS ASSIGNED TO sierra-flow.ckpt.tmp, NOT---
+      *--- THE LIVE sierra-flow.ckpt, SO A KILL MID-WRITE LEAVES THE   ---
+      *--- PRIOR CHECKPOINT UNTOUCHED; CBL_RENAME_FILE SWAPS THE       ---
+      *--- FINISHED TEMP FILE INTO PLACE ONLY AFTER IT'S FULLY WRITTEN ---
+      *--- AND CLOSED.                                                 ---
+           OPEN OUTPUT CHECKPOINT-OUT-FILE
+           IF WS-CKPO-STATUS = '00'
+               MOVE WS-LINES-READ      TO CKH-LINES-READ
+               MOVE WS-TOTAL-RECORDS   TO CKH-TOTAL-RECORDS
+               MOVE WS-SKIPPED-RECORDS TO CKH-SKIPPED-RECORDS
+               MOVE WS-STATION-COUNT   TO CKH-STATION-COUNT
+               MOVE WS-DATE-LOG-COUNT  TO CKH-DATE-LOG-COUNT
+               MOVE SPACES TO CKPO-RECORD
+               MOVE WS-CKPT-HEADER TO CKPO-RECORD(1:25)
+               WRITE CKPO-RECORD
+
+               PERFORM VARYING STN-IDX FROM 1 BY 1
+                   UNTIL STN-IDX > WS-STATION-COUNT
+                   MOVE SPACES TO CKPO-RECORD
+                   MOVE WS-STATION(STN-IDX) TO CKPO-RECORD(1:235)
+                   WRITE CKPO-RECORD
+               END-PERFORM
+
+               PERFORM VARYING DQL-IDX FROM 1 BY 1
+                   UNTIL DQL-IDX > WS-DATE-LOG-COUNT
+                   MOVE SPACES TO CKPO-RECORD
+                   MOVE WS-DATE-LOG(DQL-IDX) TO CKPO-RECORD(1:25)
+                   WRITE CKPO-RECORD
+               END-PERFORM
+
+               CLOSE CHECKPOINT-OUT-FILE
+               CALL 'CBL_RENAME_FILE' USING
+                   WS-CKPT-TMP-NAME
+                   WS-CKPT-LIVE-NAME
+                   RETURNING WS-CKPT-RENAME-RC
+               END-CALL
+               IF WS-CKPT-RENAME-RC NOT = 0
+                   DISPLAY 'WARNING: CHECKPOINT RENAME FAILED (RC='
+                       WS-CKPT-RENAME-RC '), LAST CHECKPOINT MAY '
+                       'BE STALE'
+               END-IF
+           END-IF.
+
+      *================================================================*
+       3400-CLEAR-CHECKPOINT.
+      *================================================================*
+      *--- A CLEAN FINISH MEANS THE NEXT RUN STARTS FROM RECORD ONE;  ---
+      *--- OPENING OUTPUT WITH NOTHING WRITTEN TRUNCATES THE TEMP    ---
+      *--- FILE, THEN THE RENAME BELOW SWAPS THAT EMPTY FILE IN OVER ---
+      *--- THE LIVE CHECKPOINT SO IT, TOO, GOES EMPTY ON A CLEAN RUN. ---
+           OPEN OUTPUT CHECKPOINT-OUT-FILE
+           IF WS-CKPO-STATUS = '00'
+               CLOSE CHECKPOINT-OUT-FILE
+               CALL 'CBL_RENAME_FILE' USING
+                   WS-CKPT-TMP-NAME
+                   WS-CKPT-LIVE-NAME
+                   RETURNING WS-CKPT-RENAME-RC
+               END-CALL
+               IF WS-CKPT-RENAME-RC NOT = 0
+                   DISPLAY 'WARNING: CHECKPOINT RENAME FAILED (RC='
+                       WS-CKPT-RENAME-RC '), STALE CHECKPOINT '
+                       'NOT CLEARED'
+               END-IF
+           END-IF.
+
+      *================================================================*
+       3500-CHECK-DATA-QUALITY.
+      *================================================================*
+      *--- SORTS THE PER-RECORD DATE LOG BY SITE THEN DATE AND WALKS   ---
+      *--- IT AS A CONTROL BREAK, FLAGGING A REPEATED DATE FOR A SITE  ---
+      *--- AS A DUPLICATE AND A JUMP OF MORE THAN ONE CALENDAR DAY AS  ---
+      *--- A GAP. RUNS BEFORE 4000-COMPUTE-STATS SO THE COUNTS IT      ---
+      *--- BUILDS ARE AVAILABLE FOR THE SORT-RECORD CARRY-THROUGH AND  ---
+      *--- SECTION V OF THE REPORT.                                    ---
+           DISPLAY 'SIERRA-FLOW V2.0: CHECKING DATA QUALITY...'
+           MOVE SPACES TO WS-DQ-PRIOR-SITE-ID
+           MOVE SPACES TO WS-DQ-PRIOR-DATE
+           MOVE 0      TO WS-DQ-PRIOR-JULIAN
+           SORT DQ-SORT-FILE
+               ASCENDING KEY DQ-SR-SITE-ID DQ-SR-DATE
+               INPUT  PROCEDURE 3510-DQ-SORT-INPUT
+               OUTPUT PROCEDURE 3520-DQ-SORT-OUTPUT.
+
+      *================================================================*
+       3510-DQ-SORT-INPUT.
+      *================================================================*
+           PERFORM VARYING DQL-IDX FROM 1 BY 1
+               UNTIL DQL-IDX > WS-DATE-LOG-COUNT
+               MOVE DQL-SITE-ID(DQL-IDX) TO DQ-SR-SITE-ID
+               MOVE DQL-DATE(DQL-IDX)    TO DQ-SR-DATE
+               RELEASE DQ-SORT-RECORD
+           END-PERFORM.
+
+      *================================================================*
+       3520-DQ-SORT-OUTPUT.
+      *================================================================*
+           MOVE 'N' TO WS-EOF-SORT
+           PERFORM UNTIL EOF-SORT-OUTPUT
+               RETURN DQ-SORT-FILE INTO DQ-SORT-RECORD
+                   AT END SET EOF-SORT-OUTPUT TO TRUE
+                   NOT AT END
+                       MOVE DQ-SR-DATE TO WS-DATE-CONV-STR
+                       PERFORM 8200-DATE-TO-JULIAN
+                       MOVE WS-CHECK-JULIAN TO WS-DQ-THIS-JULIAN
+                       PERFORM 3530-FIND-DQ-STATION
+                       IF DQ-SR-SITE-ID = WS-DQ-PRIOR-SITE-ID
+                           IF DQ-SR-DATE = WS-DQ-PRIOR-DATE
+                               PERFORM 3540-LOG-DUPLICATE
+                           ELSE
+                               COMPUTE WS-DQ-EXPECTED-DAYS =
+                                   WS-DQ-THIS-JULIAN
+                                   - WS-DQ-PRIOR-JULIAN - 1
+                               IF WS-DQ-EXPECTED-DAYS > 0
+                                   PERFORM 3550-LOG-GAP
+                               END-IF
+                           END-IF
+                       END-IF
+                       MOVE DQ-SR-SITE-ID   TO WS-DQ-PRIOR-SITE-ID
+                       MOVE DQ-SR-DATE      TO WS-DQ-PRIOR-DATE
+                       MOVE WS-DQ-THIS-JULIAN TO WS-DQ-PRIOR-JULIAN
+           END-PERFORM.
+
+      *================================================================*
+       3530-FIND-DQ-STATION.
+      *================================================================*
+           MOVE 'N' TO WS-FOUND-STATION
+           PERFORM VARYING STN-IDX FROM 1 BY 1
+               UNTIL STN-IDX > WS-STATION-COUNT
+                   OR WS-FOUND-STATION = 'Y'
+               IF ST-SITE-ID(STN-IDX) = DQ-SR-SITE-ID
+                   MOVE 'Y' TO WS-FOUND-STATION
+                   MOVE STN-IDX TO WS-CURRENT-STN-IDX
+               END-IF
+           END-PERFORM.
+
+      *================================================================*
+       3540-LOG-DUPLICATE.
+      *================================================================*
+           IF WS-FOUND-STATION = 'Y'
+               SET STN-IDX TO WS-CURRENT-STN-IDX
+               ADD 1 TO ST-DUP-COUNT(STN-IDX)
+           END-IF
+           MOVE 'DUPLICATE'  TO WS-DQ-ISSUE-TYPE
+           MOVE SPACES       TO WS-DQ-ISSUE-DETAIL
+           STRING 'DUP DATE ' DELIMITED BY SIZE
+               DQ-SR-DATE DELIMITED BY SIZE
+               INTO WS-DQ-ISSUE-DETAIL
+           PERFORM 3560-RECORD-DQ-ISSUE.
+
+      *================================================================*
+       3550-LOG-GAP.
+      *================================================================*
+           IF WS-FOUND-STATION = 'Y'
+               SET STN-IDX TO WS-CURRENT-STN-IDX
+               ADD WS-DQ-EXPECTED-DAYS TO ST-GAP-COUNT(STN-IDX)
+           END-IF
+           MOVE WS-DQ-EXPECTED-DAYS TO WS-DQ-COUNT-ED
+           MOVE 'GAP'         TO WS-DQ-ISSUE-TYPE
+           MOVE SPACES        TO WS-DQ-ISSUE-DETAIL
+           STRING FUNCTION TRIM(WS-DQ-COUNT-ED) DELIMITED BY SIZE
+               ' DAY(S) MISSING' DELIMITED BY SIZE
+               INTO WS-DQ-ISSUE-DETAIL
+           PERFORM 3560-RECORD-DQ-ISSUE.
+
+      *================================================================*
+       3560-RECORD-DQ-ISSUE.
+      *================================================================*
+           IF WS-DQ-ISSUE-COUNT < 500
+               ADD 1 TO WS-DQ-ISSUE-COUNT
+               SET DQI-IDX TO WS-DQ-ISSUE-COUNT
+               MOVE DQ-SR-SITE-ID     TO DQI-SITE-ID(DQI-IDX)
+               MOVE WS-DQ-ISSUE-TYPE  TO DQI-TYPE(DQI-IDX)
+               MOVE WS-DQ-ISSUE-DETAIL TO DQI-DETAIL(DQI-IDX)
+               IF WS-FOUND-STATION = 'Y'
+                   SET STN-IDX TO WS-CURRENT-STN-IDX
+                   MOVE ST-SITE-NAME(STN-IDX) TO DQI-SITE-NAME(DQI-IDX)
+               END-IF
+           ELSE
+               DISPLAY 'WARNING: DATA QUALITY ISSUE TABLE FULL - '
+                   'DROPPING ISSUE FOR ' DQ-SR-SITE-ID
+           END-IF.
 
       *================================================================*
        4000-COMPUTE-STATS.
@@ -530,6 +1494,13 @@
                IF ST-RECORD-COUNT(STN-IDX) > 0
                    COMPUTE ST-MEAN(STN-IDX) ROUNDED =
                        ST-SUM(STN-IDX) / ST-RECORD-COUNT(STN-IDX)
+                   ADD 1 TO WS-PROCESSED-COUNT
+               END-IF
+
+      *--- Gage height stats ---
+               IF ST-GH-COUNT(STN-IDX) > 0
+                   COMPUTE ST-GH-MEAN(STN-IDX) ROUNDED =
+                       ST-GH-SUM(STN-IDX) / ST-GH-COUNT(STN-IDX)
                END-IF
 
       *--- Percent of normal ---
@@ -538,49 +1509,204 @@
                        (ST-MEAN(STN-IDX) / ST-MEDIAN(STN-IDX)) * 100
                END-IF
 
-      *--- Trend determination ---
-               IF ST-TREND-COUNT(STN-IDX) > 0
-                   COMPUTE WS-TEMP-COMPUTE =
-                       ST-TREND-SUM(STN-IDX) / ST-TREND-COUNT(STN-IDX)
-                   EVALUATE TRUE
-                       WHEN WS-TEMP-COMPUTE > 50
-                           MOVE '▲ RISING  ' TO ST-TREND(STN-IDX)
-                       WHEN WS-TEMP-COMPUTE < -50
-                           MOVE '▼ FALLING ' TO ST-TREND(STN-IDX)
-                       WHEN OTHER
-                           MOVE '─ STABLE  ' TO ST-TREND(STN-IDX)
-                   END-EVALUATE
-               END-IF
-
            END-PERFORM
-           PERFORM 4100-COMPUTE-BASIN-TOTALS.
+           PERFORM 4100-COMPUTE-BASIN-TOTALS
+           PERFORM 4200-COMPUTE-TRENDS
+           PERFORM 4300-APPEND-HISTORY.
 
       *================================================================*
        4100-COMPUTE-BASIN-TOTALS.
       *================================================================*
+      *--- BS-TOTAL IS A DRAINAGE-AREA-WEIGHTED AVERAGE OF EACH        ---
+      *--- STATION'S MEAN DISCHARGE, NOT A FLAT MEAN-OF-MEANS, SO A    ---
+      *--- BASIN'S FIGURE ISN'T SKEWED BY A TINY CREEK GAGE CARRYING   ---
+      *--- THE SAME WEIGHT AS ITS MAIN-STEM GAGE.                      ---
            PERFORM VARYING STN-IDX FROM 1 BY 1
                UNTIL STN-IDX > WS-STATION-COUNT
 
-               MOVE 'N' TO WS-FOUND-STATION
-               PERFORM VARYING BSN-IDX FROM 1 BY 1
-                   UNTIL BSN-IDX > WS-BASIN-COUNT
-                       OR WS-FOUND-STATION = 'Y'
-                   IF BS-NAME(BSN-IDX) = ST-BASIN(STN-IDX)
-                       MOVE 'Y' TO WS-FOUND-STATION
+               IF ST-RECORD-COUNT(STN-IDX) > 0
+                   MOVE 'N' TO WS-FOUND-STATION
+                   MOVE 'N' TO WS-BASIN-TABLE-FULL
+                   PERFORM VARYING BSN-IDX FROM 1 BY 1
+                       UNTIL BSN-IDX > WS-BASIN-COUNT
+                           OR WS-FOUND-STATION = 'Y'
+                       IF BS-NAME(BSN-IDX) = ST-BASIN(STN-IDX)
+                           MOVE 'Y' TO WS-FOUND-STATION
+                           MOVE BSN-IDX TO WS-CURRENT-BSN-IDX
+                       END-IF
+                   END-PERFORM
+
+                   IF WS-FOUND-STATION = 'N'
+                       IF WS-BASIN-COUNT >= 20
+                           DISPLAY 'WARNING: BASIN TABLE FULL - '
+                               'DROPPING BASIN FOR ' ST-SITE-ID(STN-IDX)
+                           MOVE 'Y' TO WS-BASIN-TABLE-FULL
+                       ELSE
+                           ADD 1 TO WS-BASIN-COUNT
+                           MOVE WS-BASIN-COUNT TO WS-CURRENT-BSN-IDX
+                           SET BSN-IDX TO WS-CURRENT-BSN-IDX
+                           MOVE ST-BASIN(STN-IDX) TO BS-NAME(BSN-IDX)
+                       END-IF
                    END-IF
-               END-PERFORM
 
-               IF WS-FOUND-STATION = 'N'
-                   ADD 1 TO WS-BASIN-COUNT
-                   SET BSN-IDX TO WS-BASIN-COUNT
-                   MOVE ST-BASIN(STN-IDX) TO BS-NAME(BSN-IDX)
+                   IF WS-BASIN-TABLE-FULL = 'N'
+                       SET BSN-IDX TO WS-CURRENT-BSN-IDX
+                       ADD 1 TO BS-STATION-COUNT(BSN-IDX)
+                       ADD ST-DRAINAGE-AREA(STN-IDX)
+                           TO BS-AREA-SUM(BSN-IDX)
+                       COMPUTE BS-WEIGHTED-SUM(BSN-IDX) =
+                           BS-WEIGHTED-SUM(BSN-IDX) +
+                           ST-MEAN(STN-IDX) * ST-DRAINAGE-AREA(STN-IDX)
+                   END-IF
                END-IF
 
-               ADD ST-MEAN(STN-IDX)   TO BS-TOTAL(BSN-IDX)
-               ADD 1                  TO BS-STATION-COUNT(BSN-IDX)
+           END-PERFORM
 
+           PERFORM VARYING BSN-IDX FROM 1 BY 1
+               UNTIL BSN-IDX > WS-BASIN-COUNT
+               IF BS-AREA-SUM(BSN-IDX) > 0
+                   COMPUTE BS-TOTAL(BSN-IDX) ROUNDED =
+                       BS-WEIGHTED-SUM(BSN-IDX) / BS-AREA-SUM(BSN-IDX)
+               END-IF
            END-PERFORM.
 
+      *================================================================*
+       4200-COMPUTE-TRENDS.
+      *================================================================*
+      *--- TREND IS RISING/FALLING/STABLE OFF A REAL TRAILING 7-      ---
+      *--- CALENDAR-DAY COMPARISON AGAINST STATION-HISTORY.CSV, NOT   ---
+      *--- A SAME-RUN DELTA AVERAGE.                                  ---
+           PERFORM VARYING STN-IDX FROM 1 BY 1
+               UNTIL STN-IDX > WS-STATION-COUNT
+               PERFORM 4210-FIND-TRAILING-BASELINE
+
+               IF WS-HIST-FOUND = 'Y' AND WS-HIST-BASELINE-MEAN > ZEROS
+                   COMPUTE WS-TREND-HIGH-LIMIT =
+                       WS-HIST-BASELINE-MEAN * 1.05
+                   COMPUTE WS-TREND-LOW-LIMIT =
+                       WS-HIST-BASELINE-MEAN * 0.95
+                   EVALUATE TRUE
+                       WHEN ST-MEAN(STN-IDX) > WS-TREND-HIGH-LIMIT
+                           MOVE 'RISING' TO ST-TREND(STN-IDX)
+                       WHEN ST-MEAN(STN-IDX) < WS-TREND-LOW-LIMIT
+                           MOVE 'FALLING' TO ST-TREND(STN-IDX)
+                       WHEN OTHER
+                           MOVE 'STABLE' TO ST-TREND(STN-IDX)
+                   END-EVALUATE
+               ELSE
+                   MOVE 'STABLE' TO ST-TREND(STN-IDX)
+               END-IF
+           END-PERFORM.
+
+      *================================================================*
+       4210-FIND-TRAILING-BASELINE.
+      *================================================================*
+      *--- SCANS WS-HISTORY-TABLE FOR THE CURRENT STN-IDX'S SITE,      ---
+      *--- PICKING THE MOST RECENT ENTRY ON OR BEFORE THE TARGET DATE ---
+      *--- (TODAY MINUS 7 CALENDAR DAYS).                              ---
+           MOVE 'N' TO WS-HIST-FOUND
+           MOVE 0   TO WS-HIST-BEST-JULIAN
+           PERFORM VARYING HST-IDX FROM 1 BY 1
+               UNTIL HST-IDX > WS-HISTORY-COUNT
+               IF HS-SITE-ID(HST-IDX) = ST-SITE-ID(STN-IDX)
+                   MOVE HS-DATE(HST-IDX) TO WS-DATE-CONV-STR
+                   PERFORM 8200-DATE-TO-JULIAN
+                   IF WS-CHECK-JULIAN <= WS-TARGET-JULIAN
+                       IF WS-HIST-FOUND = 'N'
+                           OR WS-CHECK-JULIAN > WS-HIST-BEST-JULIAN
+                           MOVE WS-CHECK-JULIAN  TO WS-HIST-BEST-JULIAN
+                           MOVE HS-MEAN(HST-IDX) TO
+                               WS-HIST-BASELINE-MEAN
+                           MOVE 'Y'              TO WS-HIST-FOUND
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *================================================================*
+       4300-APPEND-HISTORY.
+      *================================================================*
+      *--- RECORDS TODAY'S PER-STATION MEAN SO A FUTURE RUN CAN FIND  ---
+      *--- IT AS A TRAILING BASELINE. station-history.csv IS READ     ---
+      *--- OLDEST-ROW-FIRST AND WS-HISTORY-TABLE IS CAPPED AT 3000    ---
+      *--- ENTRIES, SO BEFORE ADDING TODAY'S ROWS THIS PRUNES ANY     ---
+      *--- ENTRY OLDER THAN WS-HIST-RETENTION-DAYS (4310-PRUNE-       ---
+      *--- HISTORY) AND REWRITES THE WHOLE FILE, SO THE TABLE NEVER   ---
+      *--- FILLS UP WITH STALE ROWS AND CROWDS OUT THE RECENT ONES    ---
+      *--- 4210-FIND-TRAILING-BASELINE ACTUALLY NEEDS. HISTORY-OUT-   ---
+      *--- FILE AND HISTORY-FILE SHARE THE SAME PHYSICAL FILE (SEE    ---
+      *--- FILE-CONTROL); THIS PARAGRAPH ONLY RUNS AFTER 1300-LOAD-   ---
+      *--- HISTORY HAS CLOSED IT.                                     ---
+           PERFORM 4310-PRUNE-HISTORY
+
+           OPEN OUTPUT HISTORY-OUT-FILE
+           IF WS-HISTO-STATUS NOT = '00'
+               DISPLAY 'WARNING: CANNOT OPEN station-history.csv'
+                   ' FOR REWRITE'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING HST-IDX FROM 1 BY 1
+               UNTIL HST-IDX > WS-HISTORY-COUNT
+               MOVE HS-MEAN(HST-IDX) TO WS-HIST-MEAN-ED
+               MOVE SPACES TO HISTO-RECORD
+               STRING
+                   FUNCTION TRIM(HS-SITE-ID(HST-IDX))
+                       DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   HS-DATE(HST-IDX) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-HIST-MEAN-ED) DELIMITED BY SIZE
+                   INTO HISTO-RECORD
+               END-STRING
+               WRITE HISTO-RECORD
+           END-PERFORM
+
+           PERFORM VARYING STN-IDX FROM 1 BY 1
+               UNTIL STN-IDX > WS-STATION-COUNT
+               IF ST-RECORD-COUNT(STN-IDX) > 0
+                   MOVE ST-MEAN(STN-IDX) TO WS-HIST-MEAN-ED
+                   MOVE SPACES TO HISTO-RECORD
+                   STRING
+                       FUNCTION TRIM(ST-SITE-ID(STN-IDX))
+                           DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       WS-DATE-FORMATTED DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-HIST-MEAN-ED) DELIMITED BY SIZE
+                       INTO HISTO-RECORD
+                   END-STRING
+                   WRITE HISTO-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE HISTORY-OUT-FILE.
+
+      *================================================================*
+       4310-PRUNE-HISTORY.
+      *================================================================*
+      *--- COMPACTS WS-HISTORY-TABLE DOWN TO ENTRIES WITHIN THE LAST   ---
+      *--- WS-HIST-RETENTION-DAYS, IN PLACE (EACH KEPT ENTRY MOVES TO  ---
+      *--- HST-KEEP-IDX, WHICH NEVER RUNS AHEAD OF THE READ POSITION   ---
+      *--- HST-IDX), SO THE OLDEST ROWS FALL OUT INSTEAD OF PERMANENTLY*
+      *--- OCCUPYING THE 3000-ENTRY CAP.                               ---
+           COMPUTE WS-HIST-PRUNE-CUTOFF =
+               WS-TODAY-JULIAN - WS-HIST-RETENTION-DAYS
+           SET HST-KEEP-IDX TO 1
+           PERFORM VARYING HST-IDX FROM 1 BY 1
+               UNTIL HST-IDX > WS-HISTORY-COUNT
+               MOVE HS-DATE(HST-IDX) TO WS-DATE-CONV-STR
+               PERFORM 8200-DATE-TO-JULIAN
+               IF WS-CHECK-JULIAN >= WS-HIST-PRUNE-CUTOFF
+                   IF HST-KEEP-IDX NOT = HST-IDX
+                       MOVE WS-HISTORY(HST-IDX)
+                           TO WS-HISTORY(HST-KEEP-IDX)
+                   END-IF
+                   SET HST-KEEP-IDX UP BY 1
+               END-IF
+           END-PERFORM
+           SET HST-KEEP-IDX DOWN BY 1
+           SET WS-HISTORY-COUNT TO HST-KEEP-IDX.
+
       *================================================================*
        5000-SORT-STATIONS.
       *================================================================*
@@ -607,6 +1733,16 @@
                MOVE ST-LAST-DATE(STN-IDX)    TO SR-LAST-DATE
                MOVE ST-LAST-VALUE(STN-IDX)   TO SR-LAST-VALUE
                MOVE ST-BASIN(STN-IDX)        TO SR-BASIN
+               MOVE ST-MEDIAN(STN-IDX)       TO SR-MEDIAN
+               MOVE ST-LOW-THRESH(STN-IDX)   TO SR-LOW-THRESH
+               MOVE ST-HIGH-THRESH(STN-IDX)  TO SR-HIGH-THRESH
+               MOVE ST-GH-COUNT(STN-IDX)     TO SR-GH-COUNT
+               MOVE ST-GH-MIN(STN-IDX)       TO SR-GH-MIN
+               MOVE ST-GH-MAX(STN-IDX)       TO SR-GH-MAX
+               MOVE ST-GH-MEAN(STN-IDX)      TO SR-GH-MEAN
+               MOVE ST-DRAINAGE-AREA(STN-IDX) TO SR-DRAINAGE-AREA
+               MOVE ST-GAP-COUNT(STN-IDX)    TO SR-GAP-COUNT
+               MOVE ST-DUP-COUNT(STN-IDX)    TO SR-DUP-COUNT
                RELEASE SORT-RECORD
            END-PERFORM.
 
@@ -615,24 +1751,37 @@
       *================================================================*
       *--- Write sorted records back into station table in order ---
            MOVE 0 TO WS-STATION-COUNT
-           PERFORM UNTIL EOF-STREAMFLOW
+           MOVE 'N' TO WS-EOF-SORT
+           PERFORM UNTIL EOF-SORT-OUTPUT
                RETURN SORT-FILE INTO SORT-RECORD
-                   AT END SET EOF-STREAMFLOW TO TRUE
+                   AT END SET EOF-SORT-OUTPUT TO TRUE
                    NOT AT END
                        ADD 1 TO WS-STATION-COUNT
                        SET STN-IDX TO WS-STATION-COUNT
-                       MOVE SR-SITE-ID    TO ST-SITE-ID(STN-IDX)
-                       MOVE SR-SITE-NAME  TO ST-SITE-NAME(STN-IDX)
-                       MOVE SR-RECORDS    TO ST-RECORD-COUNT(STN-IDX)
-                       MOVE SR-MEAN       TO ST-MEAN(STN-IDX)
-                       MOVE SR-MIN        TO ST-MIN(STN-IDX)
-                       MOVE SR-MAX        TO ST-MAX(STN-IDX)
-                       MOVE SR-ALERTS     TO ST-ALERT-COUNT(STN-IDX)
-                       MOVE SR-PCT-NORMAL TO ST-PCT-NORMAL(STN-IDX)
-                       MOVE SR-TREND      TO ST-TREND(STN-IDX)
-                       MOVE SR-LAST-DATE  TO ST-LAST-DATE(STN-IDX)
-                       MOVE SR-LAST-VALUE TO ST-LAST-VALUE(STN-IDX)
-                       MOVE SR-BASIN      TO ST-BASIN(STN-IDX)
+                       MOVE SR-SITE-ID        TO ST-SITE-ID(STN-IDX)
+                       MOVE SR-SITE-NAME      TO ST-SITE-NAME(STN-IDX)
+                       MOVE SR-RECORDS        TO
+                           ST-RECORD-COUNT(STN-IDX)
+                       MOVE SR-MEAN           TO ST-MEAN(STN-IDX)
+                       MOVE SR-MIN            TO ST-MIN(STN-IDX)
+                       MOVE SR-MAX            TO ST-MAX(STN-IDX)
+                       MOVE SR-ALERTS         TO ST-ALERT-COUNT(STN-IDX)
+                       MOVE SR-PCT-NORMAL     TO ST-PCT-NORMAL(STN-IDX)
+                       MOVE SR-TREND          TO ST-TREND(STN-IDX)
+                       MOVE SR-LAST-DATE      TO ST-LAST-DATE(STN-IDX)
+                       MOVE SR-LAST-VALUE     TO ST-LAST-VALUE(STN-IDX)
+                       MOVE SR-BASIN          TO ST-BASIN(STN-IDX)
+                       MOVE SR-MEDIAN         TO ST-MEDIAN(STN-IDX)
+                       MOVE SR-LOW-THRESH     TO ST-LOW-THRESH(STN-IDX)
+                       MOVE SR-HIGH-THRESH    TO ST-HIGH-THRESH(STN-IDX)
+                       MOVE SR-GH-COUNT       TO ST-GH-COUNT(STN-IDX)
+                       MOVE SR-GH-MIN         TO ST-GH-MIN(STN-IDX)
+                       MOVE SR-GH-MAX         TO ST-GH-MAX(STN-IDX)
+                       MOVE SR-GH-MEAN        TO ST-GH-MEAN(STN-IDX)
+                       MOVE SR-DRAINAGE-AREA  TO
+                           ST-DRAINAGE-AREA(STN-IDX)
+                       MOVE SR-GAP-COUNT      TO ST-GAP-COUNT(STN-IDX)
+                       MOVE SR-DUP-COUNT      TO ST-DUP-COUNT(STN-IDX)
                END-RETURN
            END-PERFORM.
 
@@ -642,10 +1791,14 @@
            DISPLAY 'SIERRA-FLOW V2.0: WRITING REPORT...'
            PERFORM 6100-WRITE-BANNER
            PERFORM 6200-WRITE-SECTION-I
+           PERFORM 6250-WRITE-SECTION-IB
            PERFORM 6300-WRITE-SECTION-II
            PERFORM 6400-WRITE-SECTION-III
            PERFORM 6500-WRITE-SECTION-IV
-           PERFORM 6600-WRITE-FOOTER.
+           PERFORM 6600-WRITE-SECTION-V
+           PERFORM 6700-WRITE-SECTION-VI
+           PERFORM 6750-WRITE-EXPORT
+           PERFORM 6800-WRITE-FOOTER.
 
       *================================================================*
        6100-WRITE-BANNER.
@@ -675,24 +1828,56 @@
 
            PERFORM VARYING STN-IDX FROM 1 BY 1
                UNTIL STN-IDX > WS-STATION-COUNT
-               MOVE SPACES TO WS-DETAIL-LINE
-               MOVE ST-SITE-ID(STN-IDX)        TO DL-SITE-ID
-               MOVE ST-SITE-NAME(STN-IDX)(1:30) TO DL-SITE-NAME
-               MOVE ST-RECORD-COUNT(STN-IDX)   TO DL-RECORDS
-               MOVE ST-MEAN(STN-IDX)           TO DL-MEAN
-               MOVE ST-MIN(STN-IDX)            TO DL-MIN
-               MOVE ST-MAX(STN-IDX)            TO DL-MAX
-               MOVE ST-PCT-NORMAL(STN-IDX)     TO DL-PCT-NORMAL
-               MOVE ST-TREND(STN-IDX)          TO DL-TREND
-               MOVE ST-ALERT-COUNT(STN-IDX)    TO DL-ALERTS
-               WRITE RPT-LINE FROM WS-DETAIL-LINE
+               IF ST-RECORD-COUNT(STN-IDX) > 0
+                   MOVE SPACES TO WS-DETAIL-LINE
+                   MOVE ST-SITE-ID(STN-IDX)        TO DL-SITE-ID
+                   MOVE ST-SITE-NAME(STN-IDX)(1:30) TO DL-SITE-NAME
+                   MOVE ST-RECORD-COUNT(STN-IDX)   TO DL-RECORDS
+                   MOVE ST-MEAN(STN-IDX)           TO DL-MEAN
+                   MOVE ST-MIN(STN-IDX)            TO DL-MIN
+                   MOVE ST-MAX(STN-IDX)            TO DL-MAX
+                   MOVE ST-PCT-NORMAL(STN-IDX)     TO DL-PCT-NORMAL
+                   MOVE ST-TREND(STN-IDX)          TO DL-TREND
+                   MOVE ST-ALERT-COUNT(STN-IDX)    TO DL-ALERTS
+                   WRITE RPT-LINE FROM WS-DETAIL-LINE
+               END-IF
+           END-PERFORM
+           WRITE RPT-LINE FROM WS-BLANK-LINE.
+
+      *================================================================*
+       6250-WRITE-SECTION-IB.
+      *================================================================*
+           MOVE 'SECTION I-B: GAGE HEIGHT STATISTICS'
+               TO WS-REPORT-LINE
+           WRITE RPT-LINE FROM WS-REPORT-LINE
+           WRITE RPT-LINE FROM WS-BLANK-LINE
+           WRITE RPT-LINE FROM WS-GH-COL
+           MOVE ALL '-' TO WS-REPORT-LINE
+           WRITE RPT-LINE FROM WS-REPORT-LINE
+
+           PERFORM VARYING STN-IDX FROM 1 BY 1
+               UNTIL STN-IDX > WS-STATION-COUNT
+               IF ST-RECORD-COUNT(STN-IDX) > 0
+                   MOVE SPACES TO WS-GH-LINE
+                   MOVE ST-SITE-ID(STN-IDX)        TO GH-SITE-ID
+                   MOVE ST-SITE-NAME(STN-IDX)(1:30) TO GH-SITE-NAME
+                   MOVE ST-GH-COUNT(STN-IDX)       TO GH-RECORDS
+                   MOVE ST-GH-MEAN(STN-IDX)        TO GH-MEAN
+                   IF ST-GH-COUNT(STN-IDX) > 0
+                       MOVE ST-GH-MIN(STN-IDX)     TO GH-MIN
+                   ELSE
+                       MOVE ZEROS                  TO GH-MIN
+                   END-IF
+                   MOVE ST-GH-MAX(STN-IDX)         TO GH-MAX
+                   WRITE RPT-LINE FROM WS-GH-LINE
+               END-IF
            END-PERFORM
            WRITE RPT-LINE FROM WS-BLANK-LINE.
 
       *================================================================*
        6300-WRITE-SECTION-II.
       *================================================================*
-           MOVE 'SECTION II: THRESHOLD ALERT & PERCENT-OF-NORMAL ANALYSIS'
+           MOVE 'SECTION II: THRESHOLD ALERT & PERCENT-OF-NORMAL'
                TO WS-REPORT-LINE
            WRITE RPT-LINE FROM WS-REPORT-LINE
            WRITE RPT-LINE FROM WS-BLANK-LINE
@@ -702,27 +1887,45 @@
 
            PERFORM VARYING STN-IDX FROM 1 BY 1
                UNTIL STN-IDX > WS-STATION-COUNT
-               MOVE SPACES TO WS-ALERT-LINE
-               MOVE ST-SITE-ID(STN-IDX)         TO AL-SITE-ID
-               MOVE ST-SITE-NAME(STN-IDX)(1:30) TO AL-SITE-NAME
-               MOVE ST-MEAN(STN-IDX)            TO AL-MEAN
-               MOVE ST-MEDIAN(STN-IDX)          TO AL-MEDIAN
-               MOVE ST-PCT-NORMAL(STN-IDX)      TO AL-PCT-NORMAL
-
-               EVALUATE TRUE
-                   WHEN ST-MEAN(STN-IDX) > ST-HIGH-THRESH(STN-IDX)
-                       MOVE '*** HIGH FLOW ***' TO AL-STATUS
-                   WHEN ST-MEAN(STN-IDX) < ST-LOW-THRESH(STN-IDX)
-                       MOVE '*** LOW FLOW  ***' TO AL-STATUS
-                   WHEN ST-PCT-NORMAL(STN-IDX) > 200
-                       MOVE 'ABOVE NORMAL    ' TO AL-STATUS
-                   WHEN ST-PCT-NORMAL(STN-IDX) < 50
-                       MOVE 'BELOW NORMAL    ' TO AL-STATUS
-                   WHEN OTHER
-                       MOVE 'NORMAL          ' TO AL-STATUS
-               END-EVALUATE
-
-               WRITE RPT-LINE FROM WS-ALERT-LINE
+               IF ST-RECORD-COUNT(STN-IDX) > 0
+                   MOVE SPACES TO WS-ALERT-LINE
+                   MOVE ST-SITE-ID(STN-IDX)         TO AL-SITE-ID
+                   MOVE ST-SITE-NAME(STN-IDX)(1:30) TO AL-SITE-NAME
+                   MOVE ST-MEAN(STN-IDX)            TO AL-MEAN
+                   MOVE ST-MEDIAN(STN-IDX)          TO AL-MEDIAN
+                   MOVE ST-PCT-NORMAL(STN-IDX)      TO AL-PCT-NORMAL
+
+                   EVALUATE TRUE
+                       WHEN ST-MEAN(STN-IDX) > ST-HIGH-THRESH(STN-IDX)
+                           MOVE '*** HIGH FLOW ***' TO AL-STATUS
+                       WHEN ST-MEAN(STN-IDX) < ST-LOW-THRESH(STN-IDX)
+                           MOVE '*** LOW FLOW  ***' TO AL-STATUS
+                       WHEN ST-PCT-NORMAL(STN-IDX) > 200
+                           MOVE 'ABOVE NORMAL    ' TO AL-STATUS
+                       WHEN ST-PCT-NORMAL(STN-IDX) < 50
+                           MOVE 'BELOW NORMAL    ' TO AL-STATUS
+                       WHEN OTHER
+                           MOVE 'NORMAL          ' TO AL-STATUS
+                   END-EVALUATE
+
+                   IF AL-STATUS NOT = 'NORMAL          '
+                       MOVE ST-SITE-ID(STN-IDX) TO ALF-SITE-ID
+                       MOVE WS-DATE-FORMATTED   TO ALF-TIMESTAMP
+                       MOVE FUNCTION TRIM(AL-STATUS) TO ALF-STATUS
+                       MOVE SPACES TO ALF-RECORD
+                       STRING FUNCTION TRIM(ALF-SITE-ID)
+                               DELIMITED BY SIZE
+                           ',' DELIMITED BY SIZE
+                           ALF-TIMESTAMP DELIMITED BY SIZE
+                           ',' DELIMITED BY SIZE
+                           FUNCTION TRIM(ALF-STATUS) DELIMITED BY SIZE
+                           INTO ALF-RECORD
+                       END-STRING
+                       WRITE ALF-RECORD
+                   END-IF
+
+                   WRITE RPT-LINE FROM WS-ALERT-LINE
+               END-IF
            END-PERFORM
            WRITE RPT-LINE FROM WS-BLANK-LINE.
 
@@ -750,14 +1953,114 @@
       *================================================================*
        6500-WRITE-SECTION-IV.
       *================================================================*
-           MOVE 'SECTION IV: RUN SUMMARY'
+      *--- FOR EACH PROCESSED STATION, LISTS UP TO THE LAST 5 WATER   ---
+      *--- YEARS ON RECORD IN baseline-history.csv (MOST RECENT FIRST)*
+      *--- AND FLAGS HOW THE CURRENT RUN'S MEAN COMPARES TO EACH ONE. ---
+           MOVE 'SECTION IV: MULTI-YEAR WATER-YEAR COMPARISON'
+               TO WS-REPORT-LINE
+           WRITE RPT-LINE FROM WS-REPORT-LINE
+           WRITE RPT-LINE FROM WS-BLANK-LINE
+           WRITE RPT-LINE FROM WS-WY-COL
+           MOVE ALL '-' TO WS-REPORT-LINE
+           WRITE RPT-LINE FROM WS-REPORT-LINE
+
+           PERFORM VARYING STN-IDX FROM 1 BY 1
+               UNTIL STN-IDX > WS-STATION-COUNT
+               IF ST-RECORD-COUNT(STN-IDX) > 0
+                   MOVE 0 TO WS-WY-SHOWN
+                   PERFORM VARYING WY-IDX FROM 1 BY 1
+                       UNTIL WY-IDX > WS-WY-COUNT OR WS-WY-SHOWN >= 5
+                       IF WY-SITE-ID(WY-IDX) = ST-SITE-ID(STN-IDX)
+                           PERFORM 6510-WRITE-WY-LINE
+                           ADD 1 TO WS-WY-SHOWN
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM
+           WRITE RPT-LINE FROM WS-BLANK-LINE.
+
+      *================================================================*
+       6510-WRITE-WY-LINE.
+      *================================================================*
+           MOVE SPACES TO WS-WY-LINE
+           MOVE ST-SITE-ID(STN-IDX) TO WYL-SITE-ID
+           MOVE WY-YEAR(WY-IDX)     TO WYL-YEAR
+           MOVE WY-MEAN(WY-IDX)     TO WYL-MEAN
+           MOVE WY-MEDIAN(WY-IDX)   TO WYL-MEDIAN
+           IF ST-MEAN(STN-IDX) > WY-MEAN(WY-IDX)
+               MOVE 'ABOVE THAT YEAR' TO WYL-STATUS
+           ELSE
+               IF ST-MEAN(STN-IDX) < WY-MEAN(WY-IDX)
+                   MOVE 'BELOW THAT YEAR' TO WYL-STATUS
+               ELSE
+                   MOVE 'SAME AS THAT YEAR' TO WYL-STATUS
+               END-IF
+           END-IF
+           WRITE RPT-LINE FROM WS-WY-LINE.
+
+      *================================================================*
+       6600-WRITE-SECTION-V.
+      *================================================================*
+      *--- LISTS THE GAPS AND DUPLICATE DATES 3500-CHECK-DATA-QUALITY  ---
+      *--- FOUND. NO ENTRIES MEANS A CLEAN DATE SEQUENCE FOR EVERY     ---
+      *--- STATION.                                                    ---
+           MOVE 'SECTION V: DATA QUALITY'
+               TO WS-REPORT-LINE
+           WRITE RPT-LINE FROM WS-REPORT-LINE
+           WRITE RPT-LINE FROM WS-BLANK-LINE
+           WRITE RPT-LINE FROM WS-DQ-COL
+           MOVE ALL '-' TO WS-REPORT-LINE
+           WRITE RPT-LINE FROM WS-REPORT-LINE
+
+           IF WS-DQ-ISSUE-COUNT = 0
+               MOVE '  NO GAPS OR DUPLICATE DATES DETECTED'
+                   TO WS-REPORT-LINE
+               WRITE RPT-LINE FROM WS-REPORT-LINE
+           ELSE
+               PERFORM VARYING DQI-IDX FROM 1 BY 1
+                   UNTIL DQI-IDX > WS-DQ-ISSUE-COUNT
+                   MOVE SPACES TO WS-DQ-LINE
+                   MOVE DQI-SITE-ID(DQI-IDX)   TO DQ-SITE-ID
+                   MOVE DQI-SITE-NAME(DQI-IDX) TO DQ-SITE-NAME
+                   MOVE DQI-TYPE(DQI-IDX)      TO DQ-TYPE
+                   MOVE DQI-DETAIL(DQI-IDX)    TO DQ-DETAIL
+                   WRITE RPT-LINE FROM WS-DQ-LINE
+               END-PERFORM
+
+      *--- PER-STATION GAP/DUPLICATE-DAY TOTALS, SO A STATION WITH MANY---
+      *--- SMALL ISSUES (EACH ITS OWN LINE ABOVE) DOESN'T BURY HOW     ---
+      *--- MUCH OF ITS RECORD IS ACTUALLY AFFECTED.                    ---
+               WRITE RPT-LINE FROM WS-BLANK-LINE
+               WRITE RPT-LINE FROM WS-DQ-TOTAL-COL
+               MOVE ALL '-' TO WS-REPORT-LINE
+               WRITE RPT-LINE FROM WS-REPORT-LINE
+               PERFORM VARYING STN-IDX FROM 1 BY 1
+                   UNTIL STN-IDX > WS-STATION-COUNT
+                   IF ST-RECORD-COUNT(STN-IDX) > 0
+                       AND (ST-GAP-COUNT(STN-IDX) > 0
+                           OR ST-DUP-COUNT(STN-IDX) > 0)
+                       MOVE SPACES TO WS-DQ-TOTAL-LINE
+                       MOVE ST-SITE-ID(STN-IDX)   TO DQT-SITE-ID
+                       MOVE ST-SITE-NAME(STN-IDX) TO DQT-SITE-NAME
+                       MOVE ST-GAP-COUNT(STN-IDX) TO DQT-GAPS
+                       MOVE ST-DUP-COUNT(STN-IDX) TO DQT-DUPS
+                       WRITE RPT-LINE FROM WS-DQ-TOTAL-LINE
+                   END-IF
+               END-PERFORM
+           END-IF
+           WRITE RPT-LINE FROM WS-BLANK-LINE.
+
+      *================================================================*
+       6700-WRITE-SECTION-VI.
+      *================================================================*
+           MOVE 'SECTION VI: RUN SUMMARY'
                TO WS-REPORT-LINE
            WRITE RPT-LINE FROM WS-REPORT-LINE
            WRITE RPT-LINE FROM WS-BLANK-LINE
 
            MOVE SPACES TO WS-SUMMARY-LINE
            MOVE '  STATIONS PROCESSED:          ' TO SL-LABEL
-           MOVE WS-STATION-COUNT TO SL-VALUE
+           MOVE WS-PROCESSED-COUNT TO SL-VALUE
            WRITE RPT-LINE FROM WS-SUMMARY-LINE
 
            MOVE SPACES TO WS-SUMMARY-LINE
@@ -782,7 +2085,46 @@
            WRITE RPT-LINE FROM WS-BLANK-LINE.
 
       *================================================================*
-       6600-WRITE-FOOTER.
+       6750-WRITE-EXPORT.
+      *================================================================*
+      *--- WRITES ONE streamflow-export.csv ROW PER STATION CARRYING  ---
+      *--- THE SAME FIGURES AS SECTION I, FOR DOWNSTREAM TOOLS THAT   ---
+      *--- WOULD RATHER PARSE A CSV THAN THE FIXED-WIDTH TEXT REPORT.  ---
+           PERFORM VARYING STN-IDX FROM 1 BY 1
+               UNTIL STN-IDX > WS-STATION-COUNT
+               IF ST-RECORD-COUNT(STN-IDX) > 0
+                   MOVE ST-SITE-ID(STN-IDX)     TO EXP-SITE-ID
+                   MOVE ST-MEAN(STN-IDX)        TO EXP-MEAN
+                   MOVE ST-MIN(STN-IDX)         TO EXP-MIN
+                   MOVE ST-MAX(STN-IDX)         TO EXP-MAX
+                   MOVE ST-PCT-NORMAL(STN-IDX)  TO EXP-PCT-NORMAL
+                   MOVE ST-TREND(STN-IDX)       TO EXP-TREND
+                   MOVE ST-ALERT-COUNT(STN-IDX) TO EXP-ALERTS
+                   MOVE ST-BASIN(STN-IDX)       TO EXP-BASIN
+                   MOVE SPACES TO EXP-RECORD
+                   STRING FUNCTION TRIM(EXP-SITE-ID) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(EXP-MEAN) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(EXP-MIN) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(EXP-MAX) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(EXP-PCT-NORMAL) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(EXP-TREND) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(EXP-ALERTS) DELIMITED BY SIZE
+                       ',' DELIMITED BY SIZE
+                       FUNCTION TRIM(EXP-BASIN) DELIMITED BY SIZE
+                       INTO EXP-RECORD
+                   END-STRING
+                   WRITE EXP-RECORD
+               END-IF
+           END-PERFORM.
+
+      *================================================================*
+       6800-WRITE-FOOTER.
       *================================================================*
            WRITE RPT-LINE FROM WS-HEADER-1
            MOVE
@@ -797,28 +2139,57 @@
            MOVE 1 TO WS-PARSE-PTR
            MOVE 1 TO WS-FIELD-NUM
            MOVE 1 TO WS-FIELD-PTR
+           MOVE 'N' TO WS-IN-QUOTES
            MOVE SPACES TO WS-FIELDS(1) WS-FIELDS(2) WS-FIELDS(3)
                           WS-FIELDS(4) WS-FIELDS(5) WS-FIELDS(6).
 
       *================================================================*
        8100-PARSE-CSV-LINE.
       *================================================================*
-           MOVE SF-RECORD(WS-PARSE-PTR:1) TO WS-CHAR
-           IF WS-CHAR = ','
-               ADD 1 TO WS-FIELD-NUM
-               MOVE 1 TO WS-FIELD-PTR
+      *--- SCANS WS-PARSE-LINE (MOVED IN BY THE CALLER) ONE CHARACTER ---
+      *--- AT A TIME, SPLITTING ON COMMA. A DOUBLE QUOTE TOGGLES      ---
+      *--- QUOTED-FIELD MODE SO A COMMA INSIDE QUOTES ISN'T TREATED  ---
+      *--- AS A DELIMITER; THE QUOTE MARKS THEMSELVES ARE DROPPED.   ---
+           MOVE WS-PARSE-LINE(WS-PARSE-PTR:1) TO WS-CHAR
+           IF WS-CHAR = '"'
+               IF IN-QUOTED-FIELD
+                   MOVE 'N' TO WS-IN-QUOTES
+               ELSE
+                   MOVE 'Y' TO WS-IN-QUOTES
+               END-IF
            ELSE
-               IF WS-FIELD-NUM <= 6
-                   MOVE WS-CHAR TO
-                       WS-FIELDS(WS-FIELD-NUM)(WS-FIELD-PTR:1)
-                   ADD 1 TO WS-FIELD-PTR
+               IF WS-CHAR = ',' AND NOT IN-QUOTED-FIELD
+                   ADD 1 TO WS-FIELD-NUM
+                   MOVE 1 TO WS-FIELD-PTR
+               ELSE
+                   IF WS-FIELD-NUM <= 6
+                       MOVE WS-CHAR TO
+                           WS-FIELDS(WS-FIELD-NUM)(WS-FIELD-PTR:1)
+                       ADD 1 TO WS-FIELD-PTR
+                   END-IF
                END-IF
            END-IF.
 
+      *================================================================*
+       8200-DATE-TO-JULIAN.
+      *================================================================*
+      *--- CONVERTS WS-DATE-CONV-STR ('YYYY-MM-DD') INTO WS-CHECK-    ---
+      *--- JULIAN, A DAY-COUNT USABLE FOR PLAIN SUBTRACTION. SHARED   ---
+      *--- BY THE HISTORY LOAD/TREND/APPEND LOGIC.                    ---
+           MOVE WS-DATE-CONV-STR(1:4) TO WS-DTJ-YEAR
+           MOVE WS-DATE-CONV-STR(6:2) TO WS-DTJ-MONTH
+           MOVE WS-DATE-CONV-STR(9:2) TO WS-DTJ-DAY
+           COMPUTE WS-HIST-DATE-YYYYMMDD =
+               WS-DTJ-YEAR * 10000 + WS-DTJ-MONTH * 100 + WS-DTJ-DAY
+           COMPUTE WS-CHECK-JULIAN =
+               FUNCTION INTEGER-OF-DATE(WS-HIST-DATE-YYYYMMDD).
+
       *================================================================*
        9000-TERMINATE.
       *================================================================*
            CLOSE REPORT-FILE
+           CLOSE ALERTS-FILE
+           CLOSE EXPORT-FILE
            DISPLAY 'SIERRA-FLOW V2.0: REPORT WRITTEN TO'
                ' streamflow-report.txt'
            DISPLAY 'SIERRA-FLOW V2.0: JOB COMPLETE. NORMAL TERMINATION.'.
